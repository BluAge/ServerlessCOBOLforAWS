@@ -1,14 +1,25 @@
        Identification Division.
        Program-ID. GETENVS.
       ******************************************************************
-      *  BLU AGE SERVERLESS COBOL - GETENV EXTENSION - SAMPLE PROGRAM   
+      *  BLU AGE SERVERLESS COBOL - GETENV EXTENSION - SAMPLE PROGRAM
       *  OBJECT: DEMONSTRATING USAGE OF GETENV FACILITY
+      *  - SINGLE VARIABLE FETCH
+      *  - TABLE-DRIVEN FETCH OF SEVERAL VARIABLES IN ONE LOOP, EACH
+      *    WITH AN OPTIONAL DEFAULT APPLIED WHEN THE VARIABLE IS UNSET
+      *  - SECRETS-STORE-BACKED LOOKUP ALONGSIDE THE PLAIN ENV VARS
       *  (C) BLU AGE 2019 - ALL RIGHTS RESERVED
-      ******************************************************************  
+      ******************************************************************
        Environment Division.
        Input-Output Section.
+       File-Control.
+           Select Audit-Log-File Assign To "OPAUDIT"
+               Organization Is Sequential.
 
        Data Division.
+       File Section.
+       FD  Audit-Log-File.
+       COPY OPAUDIT.
+
        Working-Storage Section.
 
        01 env-var-name PIC X(32) VALUE "BA_TEST_ENV_VARIABLE".
@@ -20,19 +31,123 @@
              VALUE "ERROR ON GETENV OPERATION: ".
           05 ge-op-result-as-str PIC X(2).
 
+      * TABLE-DRIVEN MULTI-VARIABLE FETCH - ONE CALL TO "GETENVOP" PER
+      * ROW, APPLYING env-var-default WHEN THE VARIABLE COMES BACK
+      * UNSET (SPACES) INSTEAD OF LEAVING THE CALLER TO NOTICE AND
+      * SUBSTITUTE ONE ITSELF.
+       01 env-var-table-count PIC 9(2) VALUE 3.
+       01 env-var-table occurs 10 times indexed by env-var-idx.
+          05 env-var-table-name    PIC X(32).
+          05 env-var-table-value   PIC X(32).
+          05 env-var-table-default PIC X(32).
+
+      * SECRETS-STORE-BACKED LOOKUP - SAME 3-ARG CALLING CONVENTION AS
+      * "GETENVOP" (NAME IN, VALUE OUT, RESULT CODE OUT) SO A CALLER
+      * CAN SWITCH A LOOKUP FROM A PLAIN ENV VAR TO A MANAGED SECRET
+      * WITHOUT CHANGING HOW IT CHECKS THE OUTCOME.
+       01 secret-name PIC X(64) VALUE "BA_TEST_SECRET".
+       01 secret-value PIC X(256).
+       01 secret-op-result PIC 9(2) BINARY.
+
+       01 secret-op-res-displ.
+          05 secret-op-err-msg PIC X(30)
+             VALUE "ERROR ON SECRETSOP OPERATION: ".
+          05 secret-op-result-as-str PIC X(2).
+
+      * RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG ENTRIES WITH THE
+      * REST OF THE PIPELINE - SAME TELCO_RUN_ID/GETENVOP CONVENTION AS
+      * TELCOBAT'S Get-Run-Id.
+       01 WS-Run-Id             PIC X(15)   VALUE SPACES.
+       01 WS-Run-Id-Env-Name    PIC X(32)   VALUE "TELCO_RUN_ID".
+       01 WS-Run-Id-Env-Value   PIC X(32)   VALUE SPACES.
+       01 WS-Run-Id-Ge-Result   PIC 9(2)    BINARY.
+
        procedure division.
 
        Main.
+       PERFORM Get-Run-Id
        DISPLAY "GETTING "env-var-name " VALUE."
        CALL "GETENVOP" using env-var-name env-var-value ge-op-result
        PERFORM check-ge-op-res.
        DISPLAY env-var-name " => " env-var-value
+
+       PERFORM Build-Env-Var-Table
+       DISPLAY "FETCHING " env-var-table-count " CONFIGURED VARIABLES."
+       PERFORM Fetch-One-Env-Var
+           VARYING env-var-idx FROM 1 BY 1
+           UNTIL env-var-idx > env-var-table-count
+
+       DISPLAY "FETCHING " secret-name " FROM THE SECRETS STORE."
+       CALL "SECRETSOP" using secret-name secret-value secret-op-result
+       PERFORM check-secret-op-res
+       DISPLAY secret-name " => " secret-value
        GOBACK.
 
+      * ONE ROW PER VARIABLE THIS PROGRAM NEEDS, EACH WITH ITS OWN
+      * FALLBACK DEFAULT - ADD A ROW HERE TO FETCH ANOTHER VARIABLE
+      * WITHOUT WRITING A NEW CALL/CHECK PAIR.
+       Build-Env-Var-Table.
+           MOVE "BA_TEST_ENV_VARIABLE_2" TO env-var-table-name(1)
+           MOVE "DEFAULT-2" TO env-var-table-default(1)
+           MOVE "BA_TEST_ENV_VARIABLE_3" TO env-var-table-name(2)
+           MOVE "DEFAULT-3" TO env-var-table-default(2)
+           MOVE "BA_TEST_ENV_VARIABLE_4" TO env-var-table-name(3)
+           MOVE SPACES TO env-var-table-default(3)
+        .
+
+      * FETCH ONE TABLE ROW'S VARIABLE, FALLING BACK TO ITS
+      * env-var-table-default WHEN GETENVOP RETURNS IT UNSET
+       Fetch-One-Env-Var.
+           CALL "GETENVOP" using env-var-table-name(env-var-idx)
+                                 env-var-table-value(env-var-idx)
+                                 ge-op-result
+           PERFORM check-ge-op-res
+           IF env-var-table-value(env-var-idx) = SPACES
+              AND env-var-table-default(env-var-idx) NOT = SPACES
+               MOVE env-var-table-default(env-var-idx)
+                   TO env-var-table-value(env-var-idx)
+           END-IF
+           DISPLAY env-var-table-name(env-var-idx) " => "
+                   env-var-table-value(env-var-idx)
+        .
+
+      * DERIVES THE RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG
+      * ENTRIES WITH THE REST OF THE PIPELINE, FROM TELCO_RUN_ID IF
+      * SET, ELSE A DATE/TIME-STAMP - SAME PATTERN AS TELCOBAT'S
+      * Get-Run-Id.
+       Get-Run-Id.
+           CALL "GETENVOP" USING WS-Run-Id-Env-Name WS-Run-Id-Env-Value
+                WS-Run-Id-Ge-Result
+           IF WS-Run-Id-Ge-Result < 19
+                   AND WS-Run-Id-Env-Value NOT = SPACES
+               MOVE WS-Run-Id-Env-Value TO WS-Run-Id
+           ELSE
+               STRING FUNCTION CURRENT-DATE (1:8)
+                      FUNCTION CURRENT-DATE (9:6)
+                      DELIMITED BY SIZE INTO WS-Run-Id
+           END-IF
+           .
+
        check-ge-op-res.
-       IF ge-op-result >= 19 THEN 
+       IF ge-op-result >= 19 THEN
+             MOVE "GETENVS" TO audit-log-program
+             MOVE "GETENV" TO audit-log-operation
+             MOVE ge-op-result TO audit-log-result-code
+             PERFORM Write-Audit-Record
              MOVE ge-op-result TO ge-op-result-as-str
              DISPLAY ge-op-res-displ
-             CALL "FORCEABEND" using ge-op-err-msg 
-       END-IF. 
+             CALL "FORCEABEND" using ge-op-err-msg
+       END-IF.
+
+       check-secret-op-res.
+       IF secret-op-result >= 19 THEN
+             MOVE "GETENVS" TO audit-log-program
+             MOVE "SECRET" TO audit-log-operation
+             MOVE secret-op-result TO audit-log-result-code
+             PERFORM Write-Audit-Record
+             MOVE secret-op-result TO secret-op-result-as-str
+             DISPLAY secret-op-res-displ
+             CALL "FORCEABEND" using secret-op-err-msg
+       END-IF.
 
+       COPY OPAUDITW.
