@@ -1,19 +1,28 @@
        Identification Division.
        Program-ID. SQSFBSAMPLE.
       ******************************************************************
-      *  BLU AGE SERVERLESS COBOL - AWS SQS EXTENSION - SAMPLE PROGRAM    
+      *  BLU AGE SERVERLESS COBOL - AWS SQS EXTENSION - SAMPLE PROGRAM
       *  OBJECT: DEMONSTRATING SQS FIFO QUEUE OPERATIONS:
-      *  - CREATE QUEUE
-      *  - STACKING ATOMIC MESSAGE FOR BULK SEND
+      *  - CREATE QUEUE, CREATE-IF-NOT-EXISTS, WITH A REDRIVE POLICY
+      *  - STACKING ATOMIC MESSAGE FOR BULK SEND, GROUP-ID SPREAD
+      *    ACROSS A FEW MESSAGE GROUPS INSTEAD OF ONE FIXED GROUP
       *  - BULK SEND MESSAGES
-      *  - PURGE QUEUE
+      *  - PURGE QUEUE, ONLY ONCE THE SENT COUNT CONFIRMS NOTHING
+      *    WAS LEFT BEHIND
       *  - DELETE QUEUE
       *  (C) BLU AGE 2019 - ALL RIGHTS RESERVED
-      ******************************************************************  
+      ******************************************************************
        Environment Division.
        Input-Output Section.
+       File-Control.
+           Select Audit-Log-File Assign To "OPAUDIT"
+               Organization Is Sequential.
 
        Data Division.
+       File Section.
+       FD  Audit-Log-File.
+       COPY OPAUDIT.
+
        Working-Storage Section.
 
        01 msg-body      Pic X(32).
@@ -25,10 +34,11 @@
        01 ge-op-res-displ.
           05 ge-op-err-msg PIC X(27)
              VALUE "ERROR ON GETENV OPERATION: ".
-          05 ge-op-result-as-str PIC X(2).  
+          05 ge-op-result-as-str PIC X(2).
 
        01 sqs-queue-var-name PIC X(9) VALUE "SQS_QUEUE".
        01 sqs-region-var-name PIC X(14) VALUE "SQS_AWS_REGION".
+       01 sqs-dlq-arn-var-name PIC X(20) VALUE "SQS_DEAD_LETTER_ARN".
 
       * MSG LOOP COUNTER
        01 msgct PIC 9(3) BINARY.
@@ -38,48 +48,60 @@
        01 group-id PIC X(8).
        01 dedup-id PIC X(32) VALUE SPACES.
 
+      * GROUP-ID IS SPREAD ACROSS message-group-count GROUPS, DERIVED
+      * FROM THE MESSAGE'S BUSINESS KEY (HERE, ITS LOOP COUNTER), THE
+      * SAME SCHEME SQSFSAMPLE USES, SO NO CONSUMER IS LEFT WAITING ON
+      * ONE OVERLOADED GROUP.
+       01 message-group-count PIC 9(2) VALUE 4.
+
+      * SAFETY CHECK BEFORE PURGE: THE QUEUE IS ONLY PURGED IF THE
+      * NUMBER OF MESSAGES THIS RUN SUCCESSFULLY SENT MATCHES THE
+      * NUMBER IT STACKED - OTHERWISE A PURGE COULD SILENTLY DISCARD
+      * MESSAGES THAT NEVER WENT OUT.
+       01 expected-sent-count PIC 9(4) BINARY VALUE ZERO.
+
+      * RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG ENTRIES WITH THE
+      * REST OF THE PIPELINE - SAME TELCO_RUN_ID/GETENVOP CONVENTION AS
+      * TELCOBAT'S Get-Run-Id.
+       01 WS-Run-Id             PIC X(15)   VALUE SPACES.
+       01 WS-Run-Id-Env-Name    PIC X(32)   VALUE "TELCO_RUN_ID".
+       01 WS-Run-Id-Env-Value   PIC X(32)   VALUE SPACES.
+       01 WS-Run-Id-Ge-Result   PIC 9(2)    BINARY.
+
       * SQS OPERATION CHECK OUTCOME RES
-       COPY SQSCHKRES
-      * SQS REQUEST AREA 
-       COPY SQSRQA
+       COPY SQSCHKRES.
+      * SQS REQUEST AREA
+       COPY SQSRQA.
       * SQS CREATE QUEUE REQUEST AREA
-       COPY SQSQCRQA
+       COPY SQSQCRQA.
 
        procedure division.
 
        Main.
+        PERFORM Get-Run-Id
         MOVE SPACES TO msg-body
         perform get-config-from-env
 
-      * CREATE QUEUE
+      * CREATE QUEUE (OR REUSE IT IF IT ALREADY EXISTS), WITH A
+      * REDRIVE POLICY SO A POISON MESSAGE DOESN'T BLOCK ITS WHOLE
+      * MESSAGE-GROUP LANE INDEFINITELY
         SET FIFO-QUEUE TO TRUE
-        MOVE 40 TO visibility-timeout 
-        SET sqs-create-queue TO TRUE 
+        MOVE 40 TO visibility-timeout
+        MOVE 5 TO redrive-max-receive-count
+        SET create-if-not-exists TO TRUE
+        SET sqs-create-queue TO TRUE
         DISPLAY "1 - QUEUE CREATION."
-        CALL "SQSOP" using sqs-request-area 
-                           sqs-create-queue-request-area  
-                           sqs-op-result 
-        PERFORM Checksqs-op-result  
+        CALL "SQSOP" using sqs-request-area
+                           sqs-create-queue-request-area
+                           sqs-op-result
+        PERFORM Checksqs-op-result
 
-        MOVE "1" TO group-id
         SET sqs-stack-single-message TO TRUE
         DISPLAY "2- STACKING MESSAGES INTO CREATED QUEUE."
       * STACK MESSAGES TO BE SENT (LOOP)
-        PERFORM VARYING msgct FROM 1 BY 1 UNTIL msgct=101
-          MOVE msgct TO msgctstr
-          MOVE SPACES TO msg-body
-          STRING msg-body-header DELIMITED BY ':'
-                 msgctstr DELIMITED BY ':' INTO msg-body
-          MOVE SPACES TO dedup-id
-          MOVE msgctstr TO dedup-id       
-      *   DISPLAY "msg body to be stacked: " msg-body
-          CALL "SQSOP" using sqs-request-area 
-                            msg-body 
-                            group-id 
-                            dedup-id 
-                            sqs-op-result
-          PERFORM Checksqs-op-result
-        END-PERFORM
+        MOVE 100 TO expected-sent-count
+        PERFORM Stack-One-Message
+            VARYING msgct FROM 1 BY 1 UNTIL msgct > expected-sent-count
 
       * SEND ALL STACKED MESSAGES TO QUEUE
         SET sqs-send-multiple-messages TO TRUE.
@@ -88,11 +110,17 @@
         PERFORM Checksqs-op-result
         MOVE sqs-sent-messages-count TO msg-sent-cnt
         DISPLAY "Number of sent messages: " msg-sent-cnt
-        
-        SET sqs-purge-queue TO TRUE
-        DISPLAY "4 - QUEUE PURGE."
-        CALL "SQSOP" using sqs-request-area sqs-op-result
-        PERFORM Checksqs-op-result
+
+        IF sqs-sent-messages-count = expected-sent-count
+            SET sqs-purge-queue TO TRUE
+            DISPLAY "4 - QUEUE PURGE."
+            CALL "SQSOP" using sqs-request-area sqs-op-result
+            PERFORM Checksqs-op-result
+        ELSE
+            DISPLAY "SENT COUNT " sqs-sent-messages-count
+                    " DOES NOT MATCH EXPECTED " expected-sent-count
+            DISPLAY "SKIPPING PURGE TO AVOID LOSING MESSAGES."
+        END-IF
 
         SET sqs-delete-queue TO TRUE
         DISPLAY "5 - QUEUE DELETION."
@@ -102,7 +130,30 @@
         GOBACK.
         .
 
-      * GET VALUES FROM ENVIRONMENT VARIABLES: OUT QUEUE NAME AND REGION 
+      * STACK ONE MESSAGE UNDER A GROUP-ID DERIVED FROM ITS LOOP
+      * COUNTER, SPREADING THE BATCH ACROSS message-group-count GROUPS
+       Stack-One-Message.
+           MOVE msgct TO msgctstr
+           MOVE SPACES TO msg-body
+           STRING msg-body-header DELIMITED BY ':'
+                  msgctstr DELIMITED BY ':' INTO msg-body
+           MOVE SPACES TO group-id
+           STRING "GROUP" DELIMITED BY SIZE
+                  FUNCTION MOD(msgct, message-group-count)
+                  DELIMITED BY SIZE INTO group-id
+           MOVE SPACES TO dedup-id
+           MOVE msgctstr TO dedup-id
+      *   DISPLAY "msg body to be stacked: " msg-body
+           CALL "SQSOP" using sqs-request-area
+                             msg-body
+                             group-id
+                             dedup-id
+                             sqs-op-result
+           PERFORM Checksqs-op-result
+        .
+
+      * GET VALUES FROM ENVIRONMENT VARIABLES: QUEUE NAME, REGION AND
+      * THE DEAD-LETTER QUEUE ARN FOR THE REDRIVE POLICY
         get-config-from-env.
            CALL "GETENVOP" using sqs-queue-var-name
                                  queue-name
@@ -112,21 +163,38 @@
                                  aws-region
                                  ge-op-result
            PERFORM check-ge-res
+           CALL "GETENVOP" using sqs-dlq-arn-var-name
+                                 redrive-dead-letter-queue-arn
+                                 ge-op-result
+           PERFORM check-ge-res
         .
 
       * CHECK GETENVOP OUTCOME
-       check-ge-res. 
-         IF ge-op-result >= 19 THEN 
+       check-ge-res.
+         IF ge-op-result >= 19 THEN
             MOVE ge-op-result TO ge-op-result-as-str
             DISPLAY ge-op-res-displ
-            CALL "FORCEABEND" using ge-op-err-msg 
+            CALL "FORCEABEND" using ge-op-err-msg
         END-IF.
 
-      * CHECK SQS OP OUTCOME 
+      * DERIVES THE RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG
+      * ENTRIES WITH THE REST OF THE PIPELINE, FROM TELCO_RUN_ID IF
+      * SET, ELSE A DATE/TIME-STAMP - SAME PATTERN AS TELCOBAT'S
+      * Get-Run-Id.
+       Get-Run-Id.
+           CALL "GETENVOP" USING WS-Run-Id-Env-Name WS-Run-Id-Env-Value
+                WS-Run-Id-Ge-Result
+           IF WS-Run-Id-Ge-Result < 19
+                   AND WS-Run-Id-Env-Value NOT = SPACES
+               MOVE WS-Run-Id-Env-Value TO WS-Run-Id
+           ELSE
+               STRING FUNCTION CURRENT-DATE (1:8)
+                      FUNCTION CURRENT-DATE (9:6)
+                      DELIMITED BY SIZE INTO WS-Run-Id
+           END-IF
+           .
+
+      * CHECK SQS OP OUTCOME
        COPY SQSCHK.
 
-
-
-
-
-
+       COPY OPAUDITW.
