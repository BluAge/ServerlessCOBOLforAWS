@@ -0,0 +1,18 @@
+       01  sqs-create-queue-request-area.
+           05 queue-type PIC X(6) value spaces.
+             88 FIFO-QUEUE value 'FIFO'.
+             88 STANDARD-QUEUE value 'STD'.
+           05 visibility-timeout PIC 9(5) value zero.
+      * REDRIVE POLICY - A POISON MESSAGE IS MOVED TO
+      * redrive-dead-letter-queue-arn AFTER redrive-max-receive-count
+      * FAILED RECEIVES INSTEAD OF BLOCKING ITS WHOLE MESSAGE-GROUP
+      * LANE INDEFINITELY. LEFT AT ZERO/SPACES FOR NO REDRIVE POLICY.
+           05 redrive-max-receive-count PIC 9(3) value zero.
+           05 redrive-dead-letter-queue-arn PIC X(255) value spaces.
+      * WHEN SET, A "QUEUE NAME ALREADY EXISTS" RESULT FROM
+      * sqs-create-queue IS TREATED AS SUCCESS (THE EXISTING QUEUE'S
+      * URL COMES BACK IN queue-url) INSTEAD OF AN ERROR, SO RERUNNING
+      * A BATCH JOB DOESN'T ABEND JUST BECAUSE THE QUEUE IT WANTS IS
+      * ALREADY THERE.
+           05 create-if-not-exists-flag PIC X(1) value 'N'.
+             88 create-if-not-exists value 'Y'.
