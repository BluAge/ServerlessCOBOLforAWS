@@ -1,10 +1,54 @@
-       01  kinesis-request-area.
-           05 command PIC X(7).
-             88 publish-command value 'PUBLISH'.
-             88 read-command value 'READ'.
-             88 create-command value 'CREATE'.
-             88 delete-command value 'DELETE'.
-           05 aws-region PIC X(24).
-           05 stream-name PIC X(255).
-           05 shard-count PIC 9(3) COMP-5 value 1.
-           05 partition-key PIC X(255) value 'default'.
+       01  kinesis-request-area.
+           05 command PIC X(7).
+             88 publish-command value 'PUBLISH'.
+             88 read-command value 'READ'.
+             88 create-command value 'CREATE'.
+             88 delete-command value 'DELETE'.
+      * RESHARDS AN EXISTING STREAM (SEE shard-count BELOW) WITHOUT
+      * DELETING AND RECREATING IT.
+             88 update-shard-count-command value 'RESHARD'.
+      * STACK-RECORD-COMMAND QUEUES ONE partition-key/kinesis-data PAIR
+      * INTO batch-records (MIRRORING SQSBSAMPLE'S STACK-THEN-SEND
+      * MODEL); BATCH-PUBLISH-COMMAND THEN PUTS EVERY STAGED RECORD IN
+      * ONE UNDERLYING KINESIS CALL INSTEAD OF ONE ROUND TRIP PER
+      * RECORD.
+             88 stack-record-command value 'STACKR'.
+             88 batch-publish-command value 'BPUBLSH'.
+           05 aws-region PIC X(24).
+           05 stream-name PIC X(255).
+           05 shard-count PIC 9(3) COMP-5 value 1.
+           05 partition-key PIC X(255) value 'default'.
+      * OPTIONAL create-command SETTINGS - DEFAULT TO THE MINIMUM
+      * RETENTION WINDOW WITH NO ENCRYPTION-AT-REST, SO EXISTING
+      * create-command CALL SITES ARE UNAFFECTED.
+           05 retention-period-hours PIC 9(4) COMP-5 value 24.
+           05 sse-enabled-flag PIC X(1) value 'N'.
+             88 sse-enabled value 'Y'.
+      * SELECTS HOW read-command POSITIONS ITSELF IN THE SHARD.
+      * ITER-LATEST (DEFAULT) IS TODAY'S "MOST RECENT RECORD FOR
+      * partition-key" BEHAVIOUR. ITER-AFTER-SEQUENCE RESUMES RIGHT
+      * AFTER sequence-number, FOR A CONSUMER CHECKPOINTING ITS
+      * POSITION ACROSS INVOCATIONS. ITER-AT-TIMESTAMP REPLAYS EVERY
+      * RECORD BETWEEN start-timestamp AND end-timestamp, FOR INCIDENT
+      * REPLAY ACROSS A WINDOW RATHER THAN ONE PARTITION-KEY'S LATEST
+      * RECORD.
+           05 iterator-type PIC X(20) value 'LATEST'.
+             88 iter-latest value 'LATEST'.
+             88 iter-after-sequence value 'AFTER_SEQUENCE_NUMBER'.
+             88 iter-at-timestamp value 'AT_TIMESTAMP'.
+      * SHARD-LEVEL CURSOR - read-command BOTH CONSUMES A
+      * CALLER-SUPPLIED sequence-number (WHEN ITER-AFTER-SEQUENCE) AND
+      * RETURNS THE SEQUENCE NUMBER OF THE RECORD IT JUST READ, SO A
+      * CONSUMER CAN PERSIST IT AND RESUME CLEANLY AFTER A RESTART.
+           05 sequence-number PIC X(128) value spaces.
+           05 start-timestamp PIC X(26) value spaces.
+           05 end-timestamp PIC X(26) value spaces.
+      * BATCH-PUBLISH WORK AREA. batch-publish-result(idx) CARRIES THE
+      * PER-RECORD OUTCOME OF THE LAST batch-publish-command SO A
+      * FAILED RECORD CAN BE ROUTED TO A DEAD-LETTER LOCATION WITHOUT
+      * LOSING TRACK OF THE RECORDS THAT SUCCEEDED.
+           05 batch-record-count PIC 9(4) COMP-5 value zero.
+           05 batch-records occurs 500 times indexed by batch-rec-idx.
+             10 batch-partition-key PIC X(255).
+             10 batch-kinesis-data PIC X(70).
+             10 batch-publish-result PIC 9(2) binary value zero.
