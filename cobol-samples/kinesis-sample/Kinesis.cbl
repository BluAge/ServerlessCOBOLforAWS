@@ -10,8 +10,29 @@
       *  - READ RECORD
       *  (C) BLU AGE 2019 - ALL RIGHTS RESERVED
       ******************************************************************  
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * FAILED PUBLISH-COMMAND/BATCH-PUBLISH-COMMAND RECORDS ARE
+      * ROUTED HERE INSTEAD OF ABENDING THE RUN (SEE
+      * Route-To-Dead-Letter).
+           Select Dead-Letter-File Assign To "KINDLQ"
+               Organization Is Sequential.
+           Select Audit-Log-File Assign To "OPAUDIT"
+               Organization Is Sequential.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  Dead-Letter-File
+           Recording Mode Is F.
+       01  Dead-Letter-Record.
+           05  DLQ-Stream-Name      PIC X(255).
+           05  DLQ-Partition-Key    PIC X(255).
+           05  DLQ-Kinesis-Data     PIC X(70).
+
+       FD  Audit-Log-File.
+       COPY OPAUDIT.
+
        WORKING-STORAGE SECTION.
 
        01  kinesis-op-result  PIC 9(2) BINARY.
@@ -23,23 +44,41 @@
 
        01  kinesis-data PIC X(70).
 
-       .
+      * BATCH PUBLISH DEMO WORK AREAS.
+       01  batch-ct             PIC 9(3) BINARY.
+       01  batch-ct-str         PIC X(3).
+       01  batch-record-count-str PIC X(4).
 
-       COPY KinesisRQA
+      * RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG ENTRIES WITH THE
+      * REST OF THE PIPELINE - SAME TELCO_RUN_ID/GETENVOP CONVENTION AS
+      * TELCOBAT'S Get-Run-Id.
+       01  WS-Run-Id                PIC X(15)   Value Spaces.
+       01  WS-Run-Id-Env-Name       PIC X(32)   Value "TELCO_RUN_ID".
+       01  WS-Run-Id-Env-Value      PIC X(32)   Value Spaces.
+       01  WS-Run-Id-Ge-Result      PIC 9(2)    Binary.
+
+       COPY KinesisRQA.
 
        PROCEDURE DIVISION.
 
        Main.
+           Perform Get-Run-Id
            Move "eu-central-1" to aws-region
 
-      *     CREATE STREAM 1
+      *     CREATE STREAM 1 - LONGER RETENTION AND ENCRYPTION-AT-REST
+      *     FOR BILLING EVENT REPLAY, INSTEAD OF THE MINIMUM-RETENTION
+      *     UNENCRYPTED DEFAULT.
            Set create-command to True
            Move "newStream" to stream-name
            Move 10 to shard-count
+           Move 168 to retention-period-hours
+           Set sse-enabled to True
            Call "KINESISOP" Using kinesis-request-area kinesis-op-result
            Display "ResultStatut :"
            Display kinesis-op-result
            Perform Check-kinesis-op-result
+           Move 24 to retention-period-hours
+           Move 'N' to sse-enabled-flag
 
       *     CREATE STREAM 2
            Move "newStreamToDelete" to stream-name
@@ -48,7 +87,23 @@
            Display "ResultStatut :"
            Display kinesis-op-result
            Perform Check-kinesis-op-result
-    
+
+      *     RESHARD STREAM 1 UP FOR A PEAK-HOUR WINDOW, THEN BACK DOWN -
+      *     NO NEED TO DELETE AND RECREATE THE STREAM TO CHANGE SHARD
+      *     COUNT.
+           Set update-shard-count-command to True
+           Move "newStream" to stream-name
+           Move 20 to shard-count
+           Call "KINESISOP" Using kinesis-request-area kinesis-op-result
+           Display "ResultStatut :"
+           Display kinesis-op-result
+           Perform Check-kinesis-op-result
+           Move 10 to shard-count
+           Call "KINESISOP" Using kinesis-request-area kinesis-op-result
+           Display "ResultStatut :"
+           Display kinesis-op-result
+           Perform Check-kinesis-op-result
+
 
       *     PUBLISH 1
            Set publish-command to True
@@ -85,9 +140,42 @@
            Display "ResultStatut :"
            Display kinesis-op-result
            Perform Check-kinesis-op-result
-    
+
+      *     BATCH PUBLISH - STACK THREE RECORDS, THEN PUT THEM IN ONE
+      *     UNDERLYING KINESIS CALL INSTEAD OF THREE ROUND TRIPS. EACH
+      *     RECORD'S batch-publish-result IS WALKED AFTERWARD
+      *     (Route-Batch-Failures-To-Dead-Letter) SO ANY RECORD
+      *     KINESISOP REPORTS AS FAILED IS ROUTED TO THE DEAD-LETTER
+      *     FILE INSTEAD OF BEING LOST - NONE OF THESE THREE DEMO
+      *     RECORDS IS BUILT TO FAIL ON PURPOSE.
+           Open Extend Dead-Letter-File
+           Set stack-record-command to True
+           Perform Varying batch-ct From 1 By 1 Until batch-ct > 3
+               Move batch-ct To batch-ct-str
+               String "batch-" batch-ct-str
+                      Delimited By Size Into partition-key
+               String "Batch record " batch-ct-str
+                      Delimited By Size Into kinesis-data
+               Call "KINESISOP" Using kinesis-request-area partition-key
+                   kinesis-data kinesis-op-result
+               Perform Check-kinesis-op-result
+           End-Perform
+           Set batch-publish-command to True
+           Move "newStream" to stream-name
+           Call "KINESISOP" Using kinesis-request-area kinesis-op-result
+           Display "ResultStatut :"
+           Display kinesis-op-result
+           Perform Check-kinesis-op-result
+           Move batch-record-count To batch-record-count-str
+           Display "Batch records published: " batch-record-count-str
+           Perform Route-Batch-Failures-To-Dead-Letter
+               Varying batch-rec-idx From 1 By 1
+               Until batch-rec-idx > batch-record-count
+           Close Dead-Letter-File
+
       *     READ 1
            Set read-command to True
+           Set iter-latest to True
            Move "first" to partition-key
            Call "KINESISOP" Using kinesis-request-area kinesis-data
                kinesis-op-result
@@ -96,6 +184,21 @@
            Perform Check-kinesis-op-result
            Display "Data :"
            Display kinesis-data
+           Display "Sequence Number :"
+           Display sequence-number
+
+      *     READ 1 CONTINUED - RESUME RIGHT AFTER THE SEQUENCE NUMBER
+      *     JUST READ INSTEAD OF RE-READING THE SAME LATEST RECORD, SO
+      *     A CONSUMER THAT CHECKPOINTS sequence-number CAN RESTART
+      *     CLEANLY AFTER A CRASH.
+           Set iter-after-sequence to True
+           Call "KINESISOP" Using kinesis-request-area kinesis-data
+               kinesis-op-result
+           Display "ResultStatut :"
+           Display kinesis-op-result
+           Perform Check-kinesis-op-result
+           Set iter-latest to True
+           Move Spaces to sequence-number
 
       *     READ 2
            Move "second" to partition-key
@@ -117,6 +220,21 @@
            Display "Data :"
            Display kinesis-data
 
+      *     REPLAY FROM TIMESTAMP - EVERYTHING PUBLISHED TO "newStream"
+      *     IN A TIME WINDOW, NOT JUST THE LATEST RECORD FOR ONE
+      *     PARTITION-KEY, FOR INCIDENT INVESTIGATION.
+           Set iter-at-timestamp to True
+           Move "2019-01-01T00:00:00Z" to start-timestamp
+           Move "2019-01-01T23:59:59Z" to end-timestamp
+           Call "KINESISOP" Using kinesis-request-area kinesis-data
+               kinesis-op-result
+           Display "ResultStatut :"
+           Display kinesis-op-result
+           Perform Check-kinesis-op-result
+           Display "Data :"
+           Display kinesis-data
+           Set iter-latest to True
+           Move Spaces to start-timestamp end-timestamp
 
       *     DELETE STREAM
            Set delete-command to True
@@ -127,8 +245,63 @@
            Perform Check-kinesis-op-result
     
 
+      * PULLS ONE FAILED RECORD OUT OF THE LAST batch-publish-command's
+      * RESULT TABLE AND ROUTES IT TO THE DEAD-LETTER FILE. SUCCESSFUL
+      * RECORDS (batch-publish-result = ZERO) ARE LEFT ALONE SO THE
+      * RUN KEEPS WHATEVER ALREADY WENT THROUGH.
+       Route-Batch-Failures-To-Dead-Letter.
+           If batch-publish-result(batch-rec-idx) Not = Zero
+               Move stream-name
+                   To DLQ-Stream-Name
+               Move batch-partition-key(batch-rec-idx)
+                   To DLQ-Partition-Key
+               Move batch-kinesis-data(batch-rec-idx)
+                   To DLQ-Kinesis-Data
+               Write Dead-Letter-Record
+               Display "BATCH RECORD FAILED - ROUTED TO DEAD LETTER: "
+                       batch-partition-key(batch-rec-idx)
+           End-If
+           .
+
+      * A SINGLE-RECORD publish-command THAT FAILS (RESULT 20) IS
+      * ROUTED TO THE DEAD-LETTER FILE INSTEAD OF ABENDING, SO ONE BAD
+      * RECORD DOESN'T LOSE THE REST OF THE RUN.
+       Route-To-Dead-Letter.
+           Open Extend Dead-Letter-File
+           Move stream-name    To DLQ-Stream-Name
+           Move partition-key  To DLQ-Partition-Key
+           Move kinesis-data   To DLQ-Kinesis-Data
+           Write Dead-Letter-Record
+           Close Dead-Letter-File
+           Display "PUBLISH FAILED - ROUTED TO DEAD LETTER: "
+                   partition-key
+           .
+
+      * DERIVES THE RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG
+      * ENTRIES WITH THE REST OF THE PIPELINE, FROM TELCO_RUN_ID IF
+      * SET, ELSE A DATE/TIME-STAMP - SAME PATTERN AS TELCOBAT'S
+      * Get-Run-Id.
+       Get-Run-Id.
+           Call "GETENVOP" Using WS-Run-Id-Env-Name WS-Run-Id-Env-Value
+                WS-Run-Id-Ge-Result
+           If WS-Run-Id-Ge-Result < 19
+                   And WS-Run-Id-Env-Value Not = Spaces
+               Move WS-Run-Id-Env-Value To WS-Run-Id
+           Else
+               String Function Current-Date (1:8)
+                      Function Current-Date (9:6)
+                      Delimited By Size Into WS-Run-Id
+           End-If
+           .
+
       * CHECK KINESIS OPERATION OUTCOME
        Check-kinesis-op-result.
+           IF kinesis-op-result NOT = 0
+               MOVE "KINESIS" TO audit-log-program
+               MOVE command TO audit-log-operation
+               MOVE kinesis-op-result TO audit-log-result-code
+               PERFORM Write-Audit-Record
+           END-IF
            EVALUATE kinesis-op-result
                WHEN 1
                    DISPLAY "EMPTY STREAM NAME"
@@ -145,9 +318,15 @@
                WHEN 18
                    DISPLAY "INVALID REGION"
                WHEN 20
-                MOVE kinesis-op-result TO kinesis-op-resultAsStr
-                DISPLAY kinesis-op-res-displ
-                CALL "FORCEABEND" using kinesis-op-err-msg                         
-           END-EVALUATE.     
-        
+                IF publish-command
+                    PERFORM Route-To-Dead-Letter
+                ELSE
+                    MOVE kinesis-op-result TO kinesis-op-resultAsStr
+                    DISPLAY kinesis-op-res-displ
+                    CALL "FORCEABEND" using kinesis-op-err-msg
+                END-IF
+           END-EVALUATE.
+
+       COPY OPAUDITW.
+
        END PROGRAM Kinesis.
