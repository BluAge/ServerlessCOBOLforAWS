@@ -2,11 +2,78 @@
        Program-ID. TELCOATOM.
        Environment Division.
        Input-Output Section.
+       File-Control.
+           Select Rate-Table-File Assign To "RATETAB"
+               Organization Is Sequential
+               File Status Is WS-Rate-Table-File-Status.
+           Select Currency-Table-File Assign To "CURRTAB"
+               Organization Is Sequential
+               File Status Is WS-Currency-Table-File-Status.
 
        Data Division.
+       File Section.
+       FD  Rate-Table-File
+           Recording Mode Is F.
+       01  Rate-Table-File-Record.
+               COPY RATETAB REPLACING LEADING ==RT-== BY ==RTF-==.
+
+       FD  Currency-Table-File
+           Recording Mode Is F.
+       01  Currency-Table-File-Record.
+               COPY CURRTAB REPLACING LEADING ==CR-== BY ==CRF-==.
 
        Working-Storage Section.
        01  InRecAsStr           Pic X(15).
+
+       01  WS-Rate-Table-File-Status   Pic X(2)   Value Spaces.
+
+      * EFFECTIVE-DATED RATE TABLE - LOADED ONCE PER RUN FROM RATETAB.
+      * FALLS BACK TO THE LAST-KNOWN HARDCODED RATES IF THE TABLE FILE
+      * ISN'T AVAILABLE SO AN UNCONFIGURED ENVIRONMENT STILL RATES.
+       01  WS-Rate-Table-Area.
+           05  Rate-Table-State        Pic X     Value "N".
+             88  Rate-Table-Is-Loaded            Value "Y".
+           05  Rate-Table-Count        Pic 9(3)  Binary Value Zero.
+           05  Rate-Table-Entry Occurs 50 Times
+                                Indexed By RT-Idx.
+               COPY RATETAB.
+
+       01  WS-Rate-Lookup.
+           05  WS-Rate-Lookup-Class     Pic X(1).
+           05  WS-Rating-Date           Pic 9(8).
+           05  WS-Unit-Rate             Pic S9V9(6).
+           05  WS-DTax-Rate             Pic S9V9(6).
+           05  WS-BTax-Rate             Pic S9V9(6).
+           05  WS-Best-Effective-Date   Pic 9(8).
+
+       01  WS-Currency-Table-File-Status   Pic X(2)   Value Spaces.
+
+      * EXCHANGE-RATE TABLE - LOADED ONCE PER RUN FROM CURRTAB, SAME
+      * EFFECTIVE-DATED LOOKUP PATTERN AS WS-RATE-TABLE-AREA. FALLS
+      * BACK TO A SMALL BUILT-IN RATE LIST IF THE TABLE FILE IS
+      * UNAVAILABLE SO AN UNCONFIGURED ENVIRONMENT STILL CONVERTS.
+       01  WS-Currency-Table-Area.
+           05  Currency-Table-State     Pic X     Value "N".
+             88  Currency-Table-Is-Loaded         Value "Y".
+           05  Currency-Table-Count     Pic 9(3)  Binary Value Zero.
+           05  Currency-Table-Entry Occurs 20 Times
+                                Indexed By CR-Idx.
+               COPY CURRTAB.
+
+       01  WS-Currency-Lookup.
+           05  WS-Currency-Lookup-Code       Pic X(3).
+           05  WS-Exchange-Rate              Pic S9V9(6).
+           05  WS-Currency-Best-Effective-Date Pic 9(8).
+
+      * CURRENCY THE CUSTOMER IS BILLED IN FOR THIS CALL - HOME
+      * CURRENCY ("USD") UNLESS THE CALLER PASSES ONE FOR A PREMIUM OR
+      * INTERNATIONAL CALL.
+       01  WS-Currency-Code            Pic X(3)   Value "USD".
+
+      * INRec VALIDATION - Time-Out-2 IS POPULATED FROM THE LOW-ORDER
+      * 5 DIGITS OF InRec AND IS EXPECTED TO CARRY AN HHMM TIME OF DAY.
+       01  WS-Time-Value            Pic 9(5).
+         88  WS-Valid-Time-Value    Value 00000 Thru 02359.
          
        01  Misc.
            05                   Pic  X          Value "N".
@@ -22,14 +89,19 @@
                  88  Even-Round
                                 Value 05000 25000 45000 65000 85000.
            05  Running-Totals.
-               10  Price-Tot   Pic S9(07)V99    Binary.
-               10  BTax-Tot    Pic S9(07)v99    Binary.
-               10  DTax-Tot    Pic S9(07)V99    Binary  Value Zero.
-               10  Output-Tot  Pic S9(07)V99    Binary.
+               COPY RUNTOTS.
            05  Temp-Num.
                10  Temp-Price  Pic S9(05)V99   Binary.
                10  Temp-Btax   Pic S9(05)V99   Binary.
                10  Temp-DTax   Pic S9(05)V99   Binary.
+               10  Temp-ITax   Pic S9(05)V99   Binary.
+               10  Temp-Output Pic S9(05)V99   Binary.
+
+      * TENS DIGIT OF InRec - A SECOND CLASSIFICATION DIGIT ALONGSIDE
+      * InRec2'S Premimum-Rate DIGIT. EVEN NON-ZERO VALUES MARK
+      * INTERNATIONAL TRAFFIC RATED AT THE "I" CLASS.
+       01  WS-Rate-Class-Digit      Pic 9(1).
+         88  WS-International-Digit Value 2 4 6 8.
        01  WS-Output.
            05  Detail-Line.
                10               Pic X(01)       Value Space.
@@ -44,6 +116,11 @@
                10  Dtax-Out     Pic Z,zzz,zz9.99        Blank When Zero.
                10               Pic X(03)       Value " | ".
                10  Output-Out   Pic z,zzz,zZ9.99.
+               10               Pic X(01)       Value Space.
+               10  Currency-Out Pic X(03)       Value Spaces.
+               10               Pic X(01)       Value Space.
+               10  Round-Flag   Pic X(01)       Value Space.
+                 88  Round-Flag-Set             Value "R".
 
        Linkage Section.
        01  InRec                Pic S9(15)      Packed-Decimal.
@@ -52,39 +129,349 @@
            05                   Pic S9(1)       Packed-Decimal.
              88  Premimum-Rate                  Value 1 3 5 7 9.
 
-       01  OutRec               Pic X(70).
-           
-       Procedure Division USING InRec, OutRec.
+       01  OutRec               Pic X(74).
+
+       01  Running-Totals-Link.
+               COPY RUNTOTS
+                   REPLACING ==Price-Tot==  BY ==Link-Price-Tot==,
+                             ==BTax-Tot==   BY ==Link-BTax-Tot==,
+                             ==DTax-Tot==   BY ==Link-DTax-Tot==,
+                             ==ITax-Tot==   BY ==Link-ITax-Tot==,
+                             ==Output-Tot== BY ==Link-Output-Tot==,
+                             ==Price-Tot-Overflow-Count==
+                                 BY ==Link-Price-Tot-Overflow-Count==,
+                             ==BTax-Tot-Overflow-Count==
+                                 BY ==Link-BTax-Tot-Overflow-Count==,
+                             ==DTax-Tot-Overflow-Count==
+                                 BY ==Link-DTax-Tot-Overflow-Count==,
+                             ==ITax-Tot-Overflow-Count==
+                                 BY ==Link-ITax-Tot-Overflow-Count==,
+                             ==Output-Tot-Overflow-Count==
+                                 BY ==Link-Output-Tot-Overflow-Count==.
+
+       01  Rating-Date-Link             Pic 9(8).
+
+      * 00 = RATED OK. 10 = REJECTED - INVALID/OUT-OF-RANGE InRec.
+      * 20 = RATED OK BUT Output-Tot ROLLED OVER TO A NEW BUCKET -
+      * SEE Output-Tot-Overflow-Count (AND THE OTHER *-Tot-Overflow-
+      * Count FIELDS, WHICH CAN ROLL OVER WITHOUT SETTING THIS CODE).
+       01  Calc-Return-Code            Pic 9(02).
+
+      * BILLING CURRENCY FOR PREMIUM/INTERNATIONAL CALLS. DEFAULTS TO
+      * HOME CURRENCY ("USD") WHEN OMITTED.
+       01  Currency-Code-Link           Pic X(03).
+
+       Procedure Division USING InRec, OutRec,
+               OPTIONAL Running-Totals-Link,
+               OPTIONAL Rating-Date-Link,
+               OPTIONAL Calc-Return-Code,
+               OPTIONAL Currency-Code-Link.
         Mainline.
+           If Address Of Running-Totals-Link Not Equal Null
+               Move Running-Totals-Link To Running-Totals
+           End-If
+           If Address Of Rating-Date-Link Not Equal Null
+               Move Rating-Date-Link To WS-Rating-Date
+           Else
+               Move Function Current-Date (1:8) To WS-Rating-Date
+           End-If
+           If Not Rate-Table-Is-Loaded
+               Perform Load-Rate-Table
+           End-If
+           If Not Currency-Table-Is-Loaded
+               Perform Load-Currency-Table
+           End-If
            Perform  Calc-Para
            Move Detail-Line to OutRec
-           Stop Run
+           If Address Of Running-Totals-Link Not Equal Null
+               Move Running-Totals To Running-Totals-Link
+           End-If
+           Goback
            .
        Calc-Para.
            Display "NEW CALCULATION RULE"
+           Move InRec   to WS-Time-Value
+           If Not WS-Valid-Time-Value
+               Perform Reject-InRec
+           Else
+               Perform Rate-InRec
+           End-If
+           .
+
+      * INRec FAILED VALIDATION. MARK THE DETAIL LINE AS REJECTED AND
+      * SURFACE A DISTINCT RETURN CODE SO THE CALLER CAN ROUTE THE
+      * CDR TO A SUSPENSE FILE INSTEAD OF TRUSTING A GARBAGE OutRec.
+       Reject-InRec.
+           If Address Of Calc-Return-Code Not Equal Null
+               Move 10 To Calc-Return-Code
+           End-If
+           Move Spaces To Detail-Line
+           Move "*REJECTED - INVALID INREC*" To Detail-Line
+           .
+
+      * Price-Tot HAS HIT THE LIMIT OF ITS PIC S9(07)V99 ACCUMULATOR.
+      * ROLL IT OVER TO A NEW BUCKET HOLDING JUST THIS CDR'S PRICE
+      * AMOUNT AND COUNT THE ROLLOVER IN Price-Tot-Overflow-Count, SO
+      * THE RUN'S TRUE PRICE TOTAL IS RECOVERABLE AS
+      * (Price-Tot-Overflow-Count * 99999999.99) PLUS Price-Tot.
+       Price-Tot-Overflow.
+           Display "PRICE-TOT ACCUMULATOR OVERFLOW - ROLLING OVER TO "
+                   "A NEW BUCKET."
+           Add 1 To Price-Tot-Overflow-Count
+           Move Temp-Price To Price-Tot
+           .
+
+      * SAME ROLLOVER TREATMENT AS Price-Tot-Overflow, FOR BTax-Tot.
+       BTax-Tot-Overflow.
+           Display "BTAX-TOT ACCUMULATOR OVERFLOW - ROLLING OVER TO "
+                   "A NEW BUCKET."
+           Add 1 To BTax-Tot-Overflow-Count
+           Move Temp-BTax To BTax-Tot
+           .
+
+      * SAME ROLLOVER TREATMENT AS Price-Tot-Overflow, FOR DTax-Tot.
+       DTax-Tot-Overflow.
+           Display "DTAX-TOT ACCUMULATOR OVERFLOW - ROLLING OVER TO "
+                   "A NEW BUCKET."
+           Add 1 To DTax-Tot-Overflow-Count
+           Move Temp-DTax To DTax-Tot
+           .
+
+      * SAME ROLLOVER TREATMENT AS Price-Tot-Overflow, FOR ITax-Tot.
+       ITax-Tot-Overflow.
+           Display "ITAX-TOT ACCUMULATOR OVERFLOW - ROLLING OVER TO "
+                   "A NEW BUCKET."
+           Add 1 To ITax-Tot-Overflow-Count
+           Move Temp-ITax To ITax-Tot
+           .
+
+      * Output-Tot HAS HIT THE LIMIT OF ITS PIC S9(07)V99 ACCUMULATOR.
+      * ROLL IT OVER TO A NEW BUCKET THE SAME WAY AS THE OTHER FOUR
+      * *-Tot FIELDS, BUT ALSO SURFACE A DISTINCT RETURN CODE SINCE
+      * Output-Tot IS THE HEADLINE FIGURE CALLERS CHECKPOINT/REPORT
+      * ON - A CALLER THAT IGNORES Calc-Return-Code CAN STILL RECOVER
+      * THE TRUE TOTAL FROM Output-Tot-Overflow-Count.
+       Output-Tot-Overflow.
+           Display "OUTPUT-TOT ACCUMULATOR OVERFLOW - ROLLING OVER TO "
+                   "A NEW BUCKET."
+           Add 1 To Output-Tot-Overflow-Count
+           Move Temp-Output To Output-Tot
+           If Address Of Calc-Return-Code Not Equal Null
+               Move 20 To Calc-Return-Code
+           End-If
+           .
+
+       Rate-InRec.
+           If Address Of Calc-Return-Code Not Equal Null
+               Move Zero To Calc-Return-Code
+           End-If
+           Move Space To Round-Flag
+           Move Zero To Temp-DTax Temp-ITax
+           Move "USD" To WS-Currency-Code Currency-Out
            Move InRec   to Time-Out-2
+           Compute WS-Rate-Class-Digit =
+                    Function Mod ( ( Function Abs(InRec) / 10 ), 10 )
            If Premimum-Rate
                Move "D"         To Rate-Out
-              Compute Temp-Price Rounded Price-Out Rounded Price-Dec5
-      *                = InRec * +0.00894
-                       = InRec * +0.01788
+               Move Rate-Out    To WS-Rate-Lookup-Class
+               Perform Lookup-Rate-Class
+               Compute Temp-Price Rounded Price-Out Rounded Price-Dec5
+                       = InRec * WS-Unit-Rate
                Compute Temp-DTax DTax-Out
-                        = Temp-Price * 0.0341
+                        = Temp-Price * WS-DTax-Rate
                Add Temp-Dtax to DTax-Tot
+                   On Size Error
+                       Perform DTax-Tot-Overflow
+               End-Add
+               Perform Set-Billing-Currency
            Else
-               Move "L"         To Rate-Out
-               Compute Temp-Price Rounded Price-Out Rounded Price-Dec5
-                        = InRec * +0.00130
-               Move Zero to DTax-Out Temp-DTax
+               If WS-International-Digit
+                   Move "I"         To Rate-Out
+                   Move Rate-Out    To WS-Rate-Lookup-Class
+                   Perform Lookup-Rate-Class
+                   Compute Temp-Price Rounded Price-Out
+                           Rounded Price-Dec5
+                           = InRec * WS-Unit-Rate
+                   Compute Temp-ITax DTax-Out
+                            = Temp-Price * WS-DTax-Rate
+                   Add Temp-Itax to ITax-Tot
+                       On Size Error
+                           Perform ITax-Tot-Overflow
+                   End-Add
+                   Perform Set-Billing-Currency
+               Else
+                   Move "L"         To Rate-Out
+                   Move Rate-Out    To WS-Rate-Lookup-Class
+                   Perform Lookup-Rate-Class
+                   Compute Temp-Price Rounded Price-Out
+                           Rounded Price-Dec5
+                           = InRec * WS-Unit-Rate
+                   Move Zero to DTax-Out Temp-DTax
+               End-If
            End-If
            If Even-Round
                Subtract .01 from Temp-Price
                Move Temp-Price to Price-Out
+               Set Round-Flag-Set To True
            End-If
-           Compute Temp-Btax BTax-Out = Temp-Price * 0.0675
-           Compute Output-Out = Temp-Price + Temp-Btax + Temp-Dtax
+           Move "B" To WS-Rate-Lookup-Class
+           Perform Lookup-Rate-Class
+           Compute Temp-Btax BTax-Out = Temp-Price * WS-BTax-Rate
+           Compute Temp-Output =
+                    Temp-Price + Temp-Btax + Temp-Dtax + Temp-Itax
            Add Temp-BTax        To Btax-Tot
+               On Size Error
+                   Perform BTax-Tot-Overflow
+           End-Add
            Add Temp-Price       to Price-Tot
-           Compute Output-Tot = 
-                    Output-Tot + Function NumVal (Output-Out (1:))
+               On Size Error
+                   Perform Price-Tot-Overflow
+           End-Add
+           Add Temp-Output      To Output-Tot
+               On Size Error
+                   Perform Output-Tot-Overflow
+           End-Add
+           Move WS-Currency-Code To WS-Currency-Lookup-Code
+           Perform Lookup-Currency-Rate
+           Compute Output-Out Rounded = Temp-Output * WS-Exchange-Rate
+           .
+
+      * SETS THE CUSTOMER'S BILLING CURRENCY FOR A PREMIUM/
+      * INTERNATIONAL CALL FROM Currency-Code-Link, IF THE CALLER
+      * PASSED ONE. LOCAL CALLS ALWAYS STAY IN HOME CURRENCY.
+       Set-Billing-Currency.
+           If Address Of Currency-Code-Link Not Equal Null
+           And Currency-Code-Link Not = Spaces
+               Move Currency-Code-Link To WS-Currency-Code Currency-Out
+           End-If
+           .
+
+      * LOADS THE EFFECTIVE-DATED RATE TABLE ONCE PER RUN. IF THE
+      * TABLE FILE ISN'T AVAILABLE, KEEPS THE LAST-SHIPPED RATES AS A
+      * BUILT-IN FALLBACK SO RATING CAN STILL PROCEED.
+       Load-Rate-Table.
+           Set Rate-Table-Is-Loaded To True
+           Move Zero To Rate-Table-Count
+           Open Input Rate-Table-File
+           If WS-Rate-Table-File-Status = "00"
+               Perform Until WS-Rate-Table-File-Status Not = "00"
+                   Read Rate-Table-File
+                   If WS-Rate-Table-File-Status = "00"
+                       Add 1 To Rate-Table-Count
+                       Set RT-Idx To Rate-Table-Count
+                       Move Rate-Table-File-Record
+                            To Rate-Table-Entry (RT-Idx)
+                   End-If
+               End-Perform
+               Close Rate-Table-File
+           End-If
+           If Rate-Table-Count = Zero
+               Move 1 To Rate-Table-Count
+               Set RT-Idx To 1
+               Move "D"         To RT-Rate-Class (RT-Idx)
+               Move 20190101    To RT-Effective-Date (RT-Idx)
+               Move 0.01788     To RT-Unit-Rate (RT-Idx)
+               Move 0.0341      To RT-Tax-Rate (RT-Idx)
+               Add 1 To Rate-Table-Count
+               Set RT-Idx To Rate-Table-Count
+               Move "L"         To RT-Rate-Class (RT-Idx)
+               Move 20190101    To RT-Effective-Date (RT-Idx)
+               Move 0.00130     To RT-Unit-Rate (RT-Idx)
+               Move Zero        To RT-Tax-Rate (RT-Idx)
+               Add 1 To Rate-Table-Count
+               Set RT-Idx To Rate-Table-Count
+               Move "B"         To RT-Rate-Class (RT-Idx)
+               Move 20190101    To RT-Effective-Date (RT-Idx)
+               Move Zero        To RT-Unit-Rate (RT-Idx)
+               Move 0.0675      To RT-Tax-Rate (RT-Idx)
+               Add 1 To Rate-Table-Count
+               Set RT-Idx To Rate-Table-Count
+               Move "I"         To RT-Rate-Class (RT-Idx)
+               Move 20190101    To RT-Effective-Date (RT-Idx)
+               Move 0.02500     To RT-Unit-Rate (RT-Idx)
+               Move 0.0500      To RT-Tax-Rate (RT-Idx)
+           End-If
+           .
+
+      * LOADS THE EXCHANGE-RATE TABLE ONCE PER RUN. IF CURRTAB ISN'T
+      * AVAILABLE, FALLS BACK TO A SMALL BUILT-IN RATE LIST SO
+      * CURRENCY CONVERSION CAN STILL PROCEED.
+       Load-Currency-Table.
+           Set Currency-Table-Is-Loaded To True
+           Move Zero To Currency-Table-Count
+           Open Input Currency-Table-File
+           If WS-Currency-Table-File-Status = "00"
+               Perform Until WS-Currency-Table-File-Status Not = "00"
+                   Read Currency-Table-File
+                   If WS-Currency-Table-File-Status = "00"
+                       Add 1 To Currency-Table-Count
+                       Set CR-Idx To Currency-Table-Count
+                       Move Currency-Table-File-Record
+                            To Currency-Table-Entry (CR-Idx)
+                   End-If
+               End-Perform
+               Close Currency-Table-File
+           End-If
+           If Currency-Table-Count = Zero
+               Move 1 To Currency-Table-Count
+               Set CR-Idx To 1
+               Move "USD"       To CR-Currency-Code (CR-Idx)
+               Move 20190101    To CR-Effective-Date (CR-Idx)
+               Move 1.000000    To CR-Exchange-Rate (CR-Idx)
+               Add 1 To Currency-Table-Count
+               Set CR-Idx To Currency-Table-Count
+               Move "EUR"       To CR-Currency-Code (CR-Idx)
+               Move 20190101    To CR-Effective-Date (CR-Idx)
+               Move 0.920000    To CR-Exchange-Rate (CR-Idx)
+               Add 1 To Currency-Table-Count
+               Set CR-Idx To Currency-Table-Count
+               Move "GBP"       To CR-Currency-Code (CR-Idx)
+               Move 20190101    To CR-Effective-Date (CR-Idx)
+               Move 0.790000    To CR-Exchange-Rate (CR-Idx)
+           End-If
+           .
+
+      * FINDS THE MOST RECENT EXCHANGE RATE FOR
+      * WS-CURRENCY-LOOKUP-CODE AS OF WS-RATING-DATE. DEFAULTS TO 1
+      * (PASS-THROUGH) WHEN THE CODE ISN'T IN THE TABLE, SO AN UNKNOWN
+      * CURRENCY CODE DOESN'T ZERO OUT THE OUTPUT AMOUNT.
+       Lookup-Currency-Rate.
+           Move Zero To WS-Currency-Best-Effective-Date
+           Move 1    To WS-Exchange-Rate
+           Perform Varying CR-Idx From 1 By 1
+                   Until CR-Idx > Currency-Table-Count
+               If CR-Currency-Code (CR-Idx) = WS-Currency-Lookup-Code
+               And CR-Effective-Date (CR-Idx) Not > WS-Rating-Date
+               And CR-Effective-Date (CR-Idx)
+                       >= WS-Currency-Best-Effective-Date
+                   Move CR-Effective-Date (CR-Idx)
+                        To WS-Currency-Best-Effective-Date
+                   Move CR-Exchange-Rate (CR-Idx) To WS-Exchange-Rate
+               End-If
+           End-Perform
+           .
+
+      * FINDS THE MOST RECENT RATE ROW FOR WS-RATE-LOOKUP-CLASS WHOSE
+      * EFFECTIVE DATE ISN'T AFTER WS-RATING-DATE.
+       Lookup-Rate-Class.
+           Move Zero To WS-Best-Effective-Date
+           Move Zero To WS-Unit-Rate
+           Move Zero To WS-DTax-Rate
+           Move Zero To WS-BTax-Rate
+           Perform Varying RT-Idx From 1 By 1
+                   Until RT-Idx > Rate-Table-Count
+               If RT-Rate-Class (RT-Idx) = WS-Rate-Lookup-Class
+               And RT-Effective-Date (RT-Idx) Not > WS-Rating-Date
+               And RT-Effective-Date (RT-Idx) >= WS-Best-Effective-Date
+                   Move RT-Effective-Date (RT-Idx)
+                        To WS-Best-Effective-Date
+                   Evaluate WS-Rate-Lookup-Class
+                       When "B"
+                           Move RT-Tax-Rate (RT-Idx) To WS-BTax-Rate
+                       When Other
+                           Move RT-Unit-Rate (RT-Idx) To WS-Unit-Rate
+                           Move RT-Tax-Rate (RT-Idx)  To WS-DTax-Rate
+                   End-Evaluate
+               End-If
+           End-Perform
            .
