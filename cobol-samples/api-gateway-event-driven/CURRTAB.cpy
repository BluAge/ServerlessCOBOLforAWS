@@ -0,0 +1,3 @@
+           10  CR-Currency-Code   Pic X(3).
+           10  CR-Effective-Date  Pic 9(8).
+           10  CR-Exchange-Rate   Pic S9V9(6).
