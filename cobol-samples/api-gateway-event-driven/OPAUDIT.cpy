@@ -0,0 +1,13 @@
+      * SHARED DURABLE AUDIT LOG FOR *-OP-RESULT FAILURE CHECKS - EVERY
+      * PROGRAM THAT CHECKS AN OPERATION RESULT CODE APPENDS ONE
+      * RECORD HERE WHENEVER THAT CHECK FINDS ANYTHING OTHER THAN
+      * SUCCESS, GIVING A SINGLE CROSS-PIPELINE TRAIL OF WHAT WENT
+      * WRONG, WHERE, AND WHEN. AUDIT-LOG-RUN-ID CARRIES THE SAME
+      * TELCO_RUN_ID THAT TELCOBAT STAMPED THE LEDGER WITH, SO ENTRIES
+      * FROM EVERY PROGRAM IN ONE PIPELINE RUN CAN BE PULLED TOGETHER.
+       01  audit-log-record.
+           05  audit-log-timestamp    Pic X(26).
+           05  audit-log-program      Pic X(8).
+           05  audit-log-operation    Pic X(8).
+           05  audit-log-result-code  Pic 9(2).
+           05  audit-log-run-id       Pic X(15).
