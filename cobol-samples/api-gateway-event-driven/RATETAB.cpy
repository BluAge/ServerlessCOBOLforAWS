@@ -0,0 +1,4 @@
+           10  RT-Rate-Class      Pic X(1).
+           10  RT-Effective-Date  Pic 9(8).
+           10  RT-Unit-Rate       Pic S9V9(6).
+           10  RT-Tax-Rate        Pic S9V9(6).
