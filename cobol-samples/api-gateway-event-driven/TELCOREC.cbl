@@ -0,0 +1,201 @@
+       Identification Division.
+       Program-ID. TELCOREC.
+      ******************************************************************
+      *  BLU AGE SERVERLESS COBOL - AWS API GATEWAY EXTENSION - SAMPLE
+      *  PROGRAM OBJECT:
+      *  DAILY TAX RECONCILIATION FOR TELCOATOM - STORES THE CALLING
+      *  RUN'S BTAX-TOT/DTAX-TOT INTO THE "telcoatom" DYNAMODB TABLE
+      *  UNDER THE RUN-ID, READS THE LEDGER ENTRY BACK AND FLAGS ANY
+      *  DRIFT AGAINST THE CALLER'S OWN TOTALS.
+      *  (C) BLU AGE 2019 - ALL RIGHTS RESERVED
+      ******************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Audit-Log-File Assign To "OPAUDIT"
+               Organization Is Sequential.
+
+       Data Division.
+       File Section.
+       FD  Audit-Log-File.
+       COPY OPAUDIT.
+
+       Working-Storage Section.
+
+      * SAME LAYOUT DYNAMODBOP EXPECTS - SEE DynamoDBRQA.cpy IN
+      * dynamodb-sample. KEPT LOCAL HERE SINCE THIS PROGRAM ONLY NEEDS
+      * THE STORE/READ, STRING-KEY/STRING-RECORD SUBSET OF IT.
+       01  dynamoDB-request-area.
+           05 command PIC X(6).
+             88 store-command value 'STORE'.
+             88 read-command value 'READ'.
+           05 aws-region PIC X(24).
+           05 table-name PIC X(255).
+           05 key-type PIC X(6).
+             88 string-key-type value 'STRING'.
+           05 record-type PIC X(6).
+             88 string-record-type value 'STRING'.
+
+       01  WS-Ledger-Key           Pic X(15).
+       01  WS-Op-Result            Pic 9(2)  Binary.
+
+       01  WS-Op-Res-Displ.
+           05  WS-Op-Err-Msg       Pic X(29)
+               Value "ERROR ON DYNAMODB OPERATION: ".
+           05  WS-Op-Result-As-Str Pic X(2).
+
+      * THE LEDGER VALUE STORED/READ BACK FOR A GIVEN RUN-ID.
+       01  WS-Ledger-Payload.
+           05                      Pic X(5)        Value "BTAX=".
+           05  WS-Ledger-BTax      Pic S9(07)V99   Binary.
+           05                      Pic X(6)        Value " DTAX=".
+           05  WS-Ledger-DTax      Pic S9(07)V99   Binary.
+           05                      Pic X(41)       Value Spaces.
+
+       01  WS-Reconciliation-Line.
+           05  Pic X(19) Value "TAX RECONCILIATION ".
+           05  WS-Run-Id-Out       Pic X(15).
+
+       01  WS-BTax-Drift           Pic S9(07)V99   Binary.
+       01  WS-DTax-Drift           Pic S9(07)V99   Binary.
+
+      * RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG ENTRIES WITH THE
+      * REST OF THE PIPELINE - THE SAME RUN-ID TELCOBAT PASSED IN AS
+      * Run-Id-Link, MIRRORED HERE SINCE OPAUDITW.cpy's
+      * Write-Audit-Record EXPECTS IT UNDER WS-Run-Id LIKE EVERY OTHER
+      * PROGRAM THAT SHARES THAT COPYBOOK.
+       01  WS-Run-Id               Pic X(15).
+
+      * RETRY-WITH-BACKOFF CONTROL FOR THROTTLING-CLASS RESULT CODE 19
+      * - SAME PATTERN AS DynamoDB.cbl'S Call-DynamoDB-With-Retry.
+       01  WS-Retry-Count          Pic 9(2)        Value Zero.
+       01  WS-Max-Retries          Pic 9(2)        Value 3.
+       01  WS-Retry-Flag           Pic X           Value "N".
+         88  WS-Should-Retry                       Value "Y".
+       01  WS-Backoff-Secs         Pic 9(4)        Binary.
+       01  WS-Retry-Env-Name       Pic X(32)
+               Value "DYNAMODB_MAX_RETRIES".
+       01  WS-Retry-Env-Value      Pic X(32).
+       01  WS-Retry-Ge-Result      Pic 9(2)        Binary.
+
+       Linkage Section.
+       01  Run-Id-Link              Pic X(15).
+       01  BTax-Tot-Link            Pic S9(07)V99   Binary.
+       01  DTax-Tot-Link            Pic S9(07)V99   Binary.
+
+       Procedure Division Using Run-Id-Link, BTax-Tot-Link,
+               DTax-Tot-Link.
+        Mainline.
+           Move Run-Id-Link     To WS-Run-Id
+           Move "eu-central-1" To aws-region
+           Move "telcoatom"    To table-name
+           Move Run-Id-Link    To WS-Ledger-Key
+
+           Set store-command      To True
+           Set string-key-type    To True
+           Set string-record-type To True
+           Move BTax-Tot-Link To WS-Ledger-BTax
+           Move DTax-Tot-Link To WS-Ledger-DTax
+           Perform Call-DynamoDB-With-Retry
+
+           Set read-command To True
+           Perform Call-DynamoDB-With-Retry
+
+           Compute WS-BTax-Drift = BTax-Tot-Link - WS-Ledger-BTax
+           Compute WS-DTax-Drift = DTax-Tot-Link - WS-Ledger-DTax
+           Move Run-Id-Link To WS-Run-Id-Out
+           Display "===== " WS-Reconciliation-Line " ====="
+           Display "TELCOATOM BTAX TOTAL...: " BTax-Tot-Link
+           Display "LEDGER    BTAX TOTAL...: " WS-Ledger-BTax
+           Display "TELCOATOM DTAX TOTAL...: " DTax-Tot-Link
+           Display "LEDGER    DTAX TOTAL...: " WS-Ledger-DTax
+           If WS-BTax-Drift = Zero And WS-DTax-Drift = Zero
+               Display "RECONCILIATION: CLEAN - NO DRIFT DETECTED."
+           Else
+               Display "RECONCILIATION: *** DRIFT DETECTED *** "
+                       "BTAX-DRIFT=" WS-BTax-Drift
+                       " DTAX-DRIFT=" WS-DTax-Drift
+           End-If
+           Goback
+           .
+
+      * ISSUES A DYNAMODBOP CALL ALREADY SET UP IN dynamoDB-request-area
+      * AGAINST WS-Ledger-Key/WS-Ledger-Payload, RETRYING WITH BACKOFF
+      * INSTEAD OF FAILING OUTRIGHT WHEN Retry-Or-Abend-Throttle SIGNALS
+      * A THROTTLING-CLASS RESULT (CODE 19) CAN STILL BE RETRIED - SAME
+      * PATTERN AS DynamoDB.cbl'S Call-DynamoDB-With-Retry.
+       Call-DynamoDB-With-Retry.
+           Move Zero To WS-Retry-Count
+           Perform Get-Max-Retries
+           Perform Test After Until Not WS-Should-Retry
+               Call "DYNAMODBOP" Using dynamoDB-request-area
+                    WS-Ledger-Key WS-Ledger-Payload WS-Op-Result
+               Perform Check-Op-Result
+           End-Perform
+           .
+
+      * READS DYNAMODB_MAX_RETRIES (GETENVOP, SAME CONVENTION AS
+      * TELCOBAT'S Get-Run-Id) FOR A CONFIGURABLE RETRY CEILING ON
+      * THROTTLING-CLASS RESULTS, ELSE THE DEFAULT OF 3.
+       Get-Max-Retries.
+           Call "GETENVOP" Using WS-Retry-Env-Name WS-Retry-Env-Value
+                WS-Retry-Ge-Result
+           If WS-Retry-Ge-Result < 19
+                   And WS-Retry-Env-Value Not = Spaces
+               Move WS-Retry-Env-Value To WS-Max-Retries
+           End-If
+           .
+
+      * CHECK DYNAMODB OPERATION OUTCOME - SAME PATTERN AS
+      * Checkdynamodb-op-result IN DynamoDB.cbl.
+       Check-Op-Result.
+           Move "N" To WS-Retry-Flag
+           If WS-Op-Result Not = 0
+               Move "TELCOREC" To audit-log-program
+               Move command To audit-log-operation
+               Move WS-Op-Result To audit-log-result-code
+               Perform Write-Audit-Record
+           End-If
+           Evaluate WS-Op-Result
+               When 1
+                   Display "NO LEDGER ENTRY FOUND FOR RUN-ID."
+               When 2
+                   Display "EMPTY TABLE NAME."
+               When 3
+                   Display "UNSUPPORTED COMMAND."
+               When 4
+                   Display "UNSUPPORTED TYPE CONVERSION."
+               When 18
+                   Display "INVALID REGION."
+               When 19
+                   Perform Retry-Or-Abend-Throttle
+               When 20
+                   Move WS-Op-Result To WS-Op-Result-As-Str
+                   Display WS-Op-Res-Displ
+                   Call "FORCEABEND" Using WS-Op-Err-Msg
+           End-Evaluate
+           .
+
+      * A MOMENTARY DYNAMODB CAPACITY BLIP (RESULT 19) SHOULDN'T ABORT
+      * THE RECONCILIATION RUN THE WAY AN UNRECOGNIZED RESULT DOES.
+      * BACKS OFF FOR WS-Retry-Count SECONDS (1, 2, 3...) BEFORE EACH
+      * RETRY, BUT STILL GIVES UP AND ABENDS ONCE WS-Max-Retries IS
+      * EXCEEDED.
+       Retry-Or-Abend-Throttle.
+           If WS-Retry-Count < WS-Max-Retries
+               Add 1 To WS-Retry-Count
+               Display "DYNAMODB THROTTLED - RETRY " WS-Retry-Count
+                       " OF " WS-Max-Retries
+               Move WS-Retry-Count To WS-Backoff-Secs
+               Call "C$SLEEP" Using WS-Backoff-Secs
+               Set WS-Should-Retry To True
+           Else
+               Move WS-Op-Result To WS-Op-Result-As-Str
+               Display WS-Op-Res-Displ
+               Call "FORCEABEND" Using WS-Op-Err-Msg
+           End-If
+           .
+
+       COPY OPAUDITW.
+
+       End Program TELCOREC.
