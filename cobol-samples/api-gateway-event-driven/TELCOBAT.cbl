@@ -0,0 +1,308 @@
+       Identification Division.
+       Program-ID. TELCOBAT.
+      ******************************************************************
+      *  BLU AGE SERVERLESS COBOL - AWS API GATEWAY EXTENSION - SAMPLE
+      *  PROGRAM OBJECT:
+      *  BATCH DRIVER FOR TELCOATOM - READS A SEQUENTIAL CALL DETAIL
+      *  RECORD FILE, RATES EACH RECORD THROUGH TELCOATOM AND EMITS
+      *  AN END-OF-RUN TOTALS REPORT.
+      *  (C) BLU AGE 2019 - ALL RIGHTS RESERVED
+      ******************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select CDR-File Assign To "CDRFILE"
+               Organization Is Sequential.
+           Select Suspense-File Assign To "CDRSUSP"
+               Organization Is Sequential.
+           Select Checkpoint-File Assign To "TELCOCKP"
+               Organization Is Sequential
+               File Status Is WS-Checkpoint-File-Status.
+
+       Data Division.
+       File Section.
+       FD  CDR-File
+           Recording Mode Is F.
+       01  CDR-Record.
+           05  CDR-InRec            Pic S9(15)      Packed-Decimal.
+           05  CDR-Currency         Pic X(3).
+
+       FD  Suspense-File
+           Recording Mode Is F.
+       01  Suspense-Record.
+           05  Suspense-InRec       Pic S9(15)      Packed-Decimal.
+
+      * ONE RECORD WRITTEN EVERY WS-CHECKPOINT-INTERVAL CDRS, CARRYING
+      * THE RUNNING TOTALS AND THE LAST SUCCESSFULLY PROCESSED KEY SO A
+      * RESTART CAN RESUME WITHOUT RE-RATING (AND DOUBLE-COUNTING)
+      * RECORDS ALREADY HANDLED. THE LAST RECORD WRITTEN IS THE ONE
+      * THAT MATTERS - A RESTART READS THE WHOLE FILE TO FIND IT.
+       FD  Checkpoint-File
+           Recording Mode Is F.
+       01  Checkpoint-Record.
+           05  CKP-Last-Key         Pic S9(15)      Packed-Decimal.
+           05  CKP-Call-Count       Pic 9(09)       Binary.
+           05  CKP-Reject-Count     Pic 9(09)       Binary.
+           05  CKP-Running-Totals.
+               COPY RUNTOTS
+                   REPLACING ==Price-Tot==  BY ==CKP-Price-Tot==,
+                             ==BTax-Tot==   BY ==CKP-BTax-Tot==,
+                             ==DTax-Tot==   BY ==CKP-DTax-Tot==,
+                             ==ITax-Tot==   BY ==CKP-ITax-Tot==,
+                             ==Output-Tot== BY ==CKP-Output-Tot==,
+                             ==Price-Tot-Overflow-Count==
+                                 BY ==CKP-Price-Tot-Overflow-Count==,
+                             ==BTax-Tot-Overflow-Count==
+                                 BY ==CKP-BTax-Tot-Overflow-Count==,
+                             ==DTax-Tot-Overflow-Count==
+                                 BY ==CKP-DTax-Tot-Overflow-Count==,
+                             ==ITax-Tot-Overflow-Count==
+                                 BY ==CKP-ITax-Tot-Overflow-Count==,
+                             ==Output-Tot-Overflow-Count==
+                                 BY ==CKP-Output-Tot-Overflow-Count==.
+
+       Working-Storage Section.
+       01  WS-Flags.
+           05  WS-CDR-Eof           Pic X           Value "N".
+             88  CDR-Eof                            Value "Y".
+
+       01  WS-Counters.
+           05  WS-Call-Count        Pic 9(09)       Binary Value Zero.
+           05  WS-Reject-Count      Pic 9(09)       Binary Value Zero.
+
+       01  WS-Checkpoint-File-Status  Pic X(2)      Value Spaces.
+
+       01  WS-Checkpoint-Control.
+           05  WS-Restart-Flag          Pic X       Value "N".
+             88  WS-Restart-Found                   Value "Y".
+           05  WS-Last-Key              Pic S9(15)  Packed-Decimal
+                                                     Value Zero.
+           05  WS-Checkpoint-Interval   Pic 9(05)   Value 1000.
+           05  WS-Recs-Since-Checkpoint Pic 9(05)   Binary Value Zero.
+           05  WS-Skip-Count            Pic 9(09)   Binary Value Zero.
+
+      * RUN-ID IDENTIFYING THIS BATCH RUN FOR TAX RECONCILIATION - FROM
+      * TELCO_RUN_ID IF SET, ELSE A DATE/TIME-STAMP SO EACH RUN STILL
+      * GETS A DISTINCT LEDGER KEY.
+       01  WS-Run-Id                   Pic X(15)   Value Spaces.
+       01  WS-Env-Var-Name              Pic X(32)  Value "TELCO_RUN_ID".
+       01  WS-Env-Var-Value             Pic X(32)  Value Spaces.
+       01  WS-Ge-Op-Result               Pic 9(2)  Binary.
+
+       01  WS-Calc-Return-Code      Pic 9(02).
+         88  WS-Calc-Rejected       Value 10.
+
+       01  WS-OutRec                Pic X(74).
+
+       01  WS-Running-Totals.
+               COPY RUNTOTS.
+
+       01  WS-Report-Line.
+           05  Pic X(21) Value "CALLS RATED......: ".
+           05  WS-Call-Count-Out    Pic Z,ZZZ,ZZZ,ZZ9.
+       01  WS-Report-Line-0.
+           05  Pic X(21) Value "CDRS REJECTED.....: ".
+           05  WS-Reject-Count-Out  Pic Z,ZZZ,ZZZ,ZZ9.
+       01  WS-Report-Line-2.
+           05  Pic X(21) Value "PRICE TOTAL.......: ".
+           05  WS-Price-Tot-Out     Pic Z,ZZZ,ZZ9.99.
+       01  WS-Report-Line-3.
+           05  Pic X(21) Value "BUSINESS TAX TOTAL: ".
+           05  WS-BTax-Tot-Out      Pic Z,ZZZ,ZZ9.99.
+       01  WS-Report-Line-4.
+           05  Pic X(21) Value "DIGITAL TAX TOTAL.: ".
+           05  WS-DTax-Tot-Out      Pic Z,ZZZ,ZZ9.99.
+       01  WS-Report-Line-4b.
+           05  Pic X(21) Value "INTL TAX TOTAL....: ".
+           05  WS-ITax-Tot-Out      Pic Z,ZZZ,ZZ9.99.
+       01  WS-Report-Line-5.
+           05  Pic X(21) Value "OUTPUT TOTAL......: ".
+           05  WS-Output-Tot-Out    Pic Z,ZZZ,ZZ9.99.
+
+      * ONE LINE PER *-Tot ACCUMULATOR THAT ROLLED OVER AT LEAST ONCE
+      * THIS RUN - SEE RUNTOTS.cpy. SUPPRESSED WHEN NO ACCUMULATOR
+      * OVERFLOWED.
+       01  WS-Overflow-Line.
+           05  WS-Overflow-Name-Out Pic X(10).
+           05  Pic X(20) Value " ROLLED OVER TIMES: ".
+           05  WS-Overflow-Count-Out Pic ZZ,ZZ9.
+
+       Procedure Division.
+       Mainline.
+           Perform Initialize-Checkpoint
+           Open Input CDR-File
+           If WS-Restart-Found
+               Open Extend Suspense-File
+               Perform Skip-To-Checkpoint
+           Else
+               Open Output Suspense-File
+           End-If
+           Perform Read-Cdr
+           Perform Rate-Loop Until CDR-Eof
+           Close CDR-File
+           Close Suspense-File
+           Perform Finalize-Checkpoint
+           Perform Print-Totals-Report
+           Perform Reconcile-Tax-Ledger
+           Display "NORMAL END OF EXECUTION."
+           Goback
+           .
+
+      * DERIVES A RUN-ID FOR THIS BATCH RUN, USED AS THE DYNAMODB
+      * LEDGER KEY FOR TAX RECONCILIATION.
+       Get-Run-Id.
+           Call "GETENVOP" Using WS-Env-Var-Name WS-Env-Var-Value
+                WS-Ge-Op-Result
+           If WS-Ge-Op-Result < 19 And WS-Env-Var-Value Not = Spaces
+               Move WS-Env-Var-Value To WS-Run-Id
+           Else
+               String Function Current-Date (1:8)
+                      Function Current-Date (9:6)
+                      Delimited By Size Into WS-Run-Id
+           End-If
+           .
+
+      * PERSISTS THIS RUN'S BTAX-TOT/DTAX-TOT TO THE "telcoatom"
+      * DYNAMODB TABLE UNDER WS-RUN-ID AND REPORTS ANY DRIFT AGAINST
+      * WHAT COMES BACK OUT OF THE LEDGER.
+       Reconcile-Tax-Ledger.
+           Perform Get-Run-Id
+           Call "TELCOREC" Using WS-Run-Id BTax-Tot DTax-Tot
+           .
+
+       Rate-Loop.
+           Call "TELCOATOM" Using CDR-InRec WS-OutRec WS-Running-Totals
+               Omitted WS-Calc-Return-Code CDR-Currency
+           Add 1 To WS-Call-Count
+           If WS-Calc-Rejected
+               Add 1 To WS-Reject-Count
+               Move CDR-InRec To Suspense-InRec
+               Write Suspense-Record
+               Display "REJECTED CDR ROUTED TO SUSPENSE: " WS-OutRec
+           Else
+               Display WS-OutRec
+           End-If
+           Move CDR-InRec To WS-Last-Key
+           Add 1 To WS-Recs-Since-Checkpoint
+           If WS-Recs-Since-Checkpoint >= WS-Checkpoint-Interval
+               Perform Write-Checkpoint
+           End-If
+           Perform Read-Cdr
+           .
+
+       Read-Cdr.
+           Read CDR-File
+               At End Set CDR-Eof To True
+           End-Read
+           .
+
+      * SKIPS BACK OVER RECORDS ALREADY COUNTED IN THE RESTORED TOTALS.
+      * CDR-INREC IS A RATED VALUE, NOT A UNIQUE KEY, SO A MATCH ON IT
+      * CANNOT RELIABLY LOCATE THE RESUME POINT IN A LARGE FILE WITH
+      * DUPLICATE AMOUNTS - INSTEAD, RE-READ EXACTLY WS-CALL-COUNT
+      * RECORDS FROM THE TOP. THE FILE IS READ STRICTLY SEQUENTIALLY
+      * AND WS-CALL-COUNT (RESTORED FROM CKP-CALL-COUNT) COUNTS EVERY
+      * CDR READ BEFORE THE CRASH, SO THIS ALWAYS LANDS ON THE SAME
+      * RESUME POINT. WS-LAST-KEY REMAINS FOR DIAGNOSTIC DISPLAY ONLY.
+       Skip-To-Checkpoint.
+           Move Zero To WS-Skip-Count
+           Perform Skip-One-Cdr
+               Until CDR-Eof Or WS-Skip-Count >= WS-Call-Count
+           .
+
+       Skip-One-Cdr.
+           Perform Read-Cdr
+           If Not CDR-Eof
+               Add 1 To WS-Skip-Count
+           End-If
+           .
+
+      * LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DIDN'T REACH
+      * NORMAL END OF EXECUTION. THE CHECKPOINT FILE IS WRITTEN TO
+      * SEQUENTIALLY, SO THE LAST RECORD ON THE FILE IS THE LATEST ONE.
+       Initialize-Checkpoint.
+           Open Input Checkpoint-File
+           If WS-Checkpoint-File-Status = "00"
+               Perform Until WS-Checkpoint-File-Status Not = "00"
+                   Read Checkpoint-File
+                   If WS-Checkpoint-File-Status = "00"
+                       Move CKP-Last-Key       To WS-Last-Key
+                       Move CKP-Call-Count     To WS-Call-Count
+                       Move CKP-Reject-Count   To WS-Reject-Count
+                       Move CKP-Running-Totals To WS-Running-Totals
+                       Set WS-Restart-Found    To True
+                   End-If
+               End-Perform
+               Close Checkpoint-File
+           End-If
+           If WS-Restart-Found
+               Open Extend Checkpoint-File
+               Display "RESTARTING FROM CHECKPOINT - LAST KEY: "
+                       WS-Last-Key
+           Else
+               Open Output Checkpoint-File
+           End-If
+           .
+
+       Write-Checkpoint.
+           Move WS-Last-Key       To CKP-Last-Key
+           Move WS-Call-Count     To CKP-Call-Count
+           Move WS-Reject-Count   To CKP-Reject-Count
+           Move WS-Running-Totals To CKP-Running-Totals
+           Write Checkpoint-Record
+           Move Zero To WS-Recs-Since-Checkpoint
+           .
+
+      * NORMAL END OF RUN - CLEAR THE CHECKPOINT FILE SO THE NEXT RUN
+      * STARTS FROM RECORD ONE INSTEAD OF FINDING A STALE CHECKPOINT.
+       Finalize-Checkpoint.
+           Close Checkpoint-File
+           Open Output Checkpoint-File
+           Close Checkpoint-File
+           .
+
+       Print-Totals-Report.
+           Move WS-Call-Count To WS-Call-Count-Out
+           Move WS-Reject-Count To WS-Reject-Count-Out
+           Move Price-Tot  To WS-Price-Tot-Out
+           Move BTax-Tot   To WS-BTax-Tot-Out
+           Move DTax-Tot   To WS-DTax-Tot-Out
+           Move ITax-Tot   To WS-ITax-Tot-Out
+           Move Output-Tot To WS-Output-Tot-Out
+           Display "===== TELCOATOM END-OF-RUN TOTALS REPORT ====="
+           Display WS-Report-Line
+           Display WS-Report-Line-0
+           Display WS-Report-Line-2
+           Display WS-Report-Line-3
+           Display WS-Report-Line-4
+           Display WS-Report-Line-4b
+           Display WS-Report-Line-5
+           If Price-Tot-Overflow-Count > Zero
+               Move "PRICE-TOT"  To WS-Overflow-Name-Out
+               Move Price-Tot-Overflow-Count To WS-Overflow-Count-Out
+               Display WS-Overflow-Line
+           End-If
+           If BTax-Tot-Overflow-Count > Zero
+               Move "BTAX-TOT"   To WS-Overflow-Name-Out
+               Move BTax-Tot-Overflow-Count To WS-Overflow-Count-Out
+               Display WS-Overflow-Line
+           End-If
+           If DTax-Tot-Overflow-Count > Zero
+               Move "DTAX-TOT"   To WS-Overflow-Name-Out
+               Move DTax-Tot-Overflow-Count To WS-Overflow-Count-Out
+               Display WS-Overflow-Line
+           End-If
+           If ITax-Tot-Overflow-Count > Zero
+               Move "ITAX-TOT"   To WS-Overflow-Name-Out
+               Move ITax-Tot-Overflow-Count To WS-Overflow-Count-Out
+               Display WS-Overflow-Line
+           End-If
+           If Output-Tot-Overflow-Count > Zero
+               Move "OUTPUT-TOT" To WS-Overflow-Name-Out
+               Move Output-Tot-Overflow-Count To WS-Overflow-Count-Out
+               Display WS-Overflow-Line
+           End-If
+           Display "================================================"
+           .
+
+       End Program TELCOBAT.
