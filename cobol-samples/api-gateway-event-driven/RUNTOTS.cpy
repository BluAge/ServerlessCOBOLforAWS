@@ -0,0 +1,17 @@
+           10  Price-Tot   Pic S9(07)V99    Binary.
+           10  BTax-Tot    Pic S9(07)v99    Binary.
+           10  DTax-Tot    Pic S9(07)V99    Binary  Value Zero.
+           10  ITax-Tot    Pic S9(07)V99    Binary  Value Zero.
+           10  Output-Tot  Pic S9(07)V99    Binary.
+      * BUCKET-ROLLOVER COUNT FOR EACH *-Tot ACCUMULATOR ABOVE -
+      * INCREMENTED EVERY TIME THAT FIELD WOULD OVERFLOW ITS
+      * PIC S9(07)V99 WIDTH. ON OVERFLOW THE FIELD IS RESET TO JUST
+      * THE AMOUNT THAT OVERFLOWED IT (A NEW BUCKET) INSTEAD OF
+      * WRAPPING OR LOSING THAT AMOUNT, SO THE RUN'S TRUE TOTAL FOR A
+      * FIELD IS (ITS OVERFLOW-COUNT * 99999999.99) PLUS ITS CURRENT
+      * VALUE.
+           10  Price-Tot-Overflow-Count  Pic 9(05) Binary Value Zero.
+           10  BTax-Tot-Overflow-Count   Pic 9(05) Binary Value Zero.
+           10  DTax-Tot-Overflow-Count   Pic 9(05) Binary Value Zero.
+           10  ITax-Tot-Overflow-Count   Pic 9(05) Binary Value Zero.
+           10  Output-Tot-Overflow-Count Pic 9(05) Binary Value Zero.
