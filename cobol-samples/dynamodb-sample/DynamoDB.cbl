@@ -9,26 +9,70 @@
       *  - READ DATA
       *  - REMOVE DATA
       *  (C) BLU AGE 2019 - ALL RIGHTS RESERVED
-      ******************************************************************  
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Audit-Log-File ASSIGN TO "OPAUDIT"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  Audit-Log-File.
+       COPY OPAUDIT.
+
        WORKING-STORAGE SECTION.
 
        01  in-rec-as-str1           PIC X(15).
        01  in-rec-as-str2           PIC X(15).
        01  in-rec-as-str3           PIC X(15).
 
+      * SUBSCRIBER ID (PARTITION KEY) AND CALL DATE (SORT KEY) FOR
+      * ADDRESSING ALL BILLING ITEMS FOR ONE SUBSCRIBER ACROSS A DATE
+      * RANGE IN THE "telcoatom" TABLE, INSTEAD OF ONE EXACT ITEM.
+       01  subscriber-id            PIC X(15).
+       01  call-date                PIC X(15).
+
+      * BATCH STORE/READ DEMO WORK AREAS.
+       01  batch-key                PIC X(15).
+       01  batch-op-count-str       PIC X(5).
+       01  batch-ct                 PIC 9(3) BINARY.
+       01  batch-ct-str             PIC X(3).
+
        01 dynamoDB-op-result  PIC 9(2) BINARY.
 
        01 dynamoDB-op-res-displ.
-          05 dynamodb-op-err-msg PIC X(23)
+          05 dynamodb-op-err-msg PIC X(29)
              VALUE "ERROR ON DYNAMODB OPERATION: ".
           05 dynamodb-op-resultAsStr PIC X(2).
 
        01  dynamodb-data PIC X(70).
-       .
-       
-       COPY DynamoDBRQA
+
+      * RETRY-WITH-BACKOFF CONTROL FOR THROTTLING-CLASS RESULT CODE 19
+      * (SEE Retry-Or-Abend-DynamoDB-Throttle). WS-RETRY-KEY CARRIES
+      * WHICHEVER KEY VARIABLE THE CALLING SITE NORMALLY PASSES
+      * DIRECTLY TO DYNAMODBOP, SINCE EVERY KEY IN THIS PROGRAM IS THE
+      * SAME PIC X(15) SHAPE.
+       01  WS-Retry-Key             PIC X(15).
+       01  WS-DynamoDB-Retry-Count  PIC 9(2) Value Zero.
+       01  WS-DynamoDB-Max-Retries  PIC 9(2) Value 3.
+       01  WS-DynamoDB-Retry-Flag   PIC X    Value "N".
+         88  WS-DynamoDB-Should-Retry        Value "Y".
+       01  WS-DynamoDB-Backoff-Secs PIC 9(4) Binary.
+       01  WS-DynamoDB-Retry-Env-Name   PIC X(32)
+               Value "DYNAMODB_MAX_RETRIES".
+       01  WS-DynamoDB-Retry-Env-Value  PIC X(32).
+       01  WS-DynamoDB-Retry-Ge-Result  PIC 9(2) Binary.
+
+      * RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG ENTRIES WITH THE
+      * REST OF THE PIPELINE - SAME TELCO_RUN_ID/GETENVOP CONVENTION AS
+      * TELCOBAT'S Get-Run-Id.
+       01  WS-Run-Id                PIC X(15)   Value Spaces.
+       01  WS-Run-Id-Env-Name       PIC X(32)   Value "TELCO_RUN_ID".
+       01  WS-Run-Id-Env-Value      PIC X(32)   Value Spaces.
+       01  WS-Run-Id-Ge-Result      PIC 9(2)    Binary.
+
+       COPY DynamoDBRQA.
 
        Linkage Section.
        01  in-rec1                Pic S9(15)      Packed-Decimal.
@@ -38,6 +82,7 @@
        PROCEDURE DIVISION using in-rec1, in-rec2, in-rec3.
 
        Main.
+           Perform Get-Run-Id
            Move in-rec1 to in-rec-as-str1
            Move in-rec2 to in-rec-as-str2
            Move in-rec3 to in-rec-as-str3
@@ -49,48 +94,45 @@
            Set number-key-type to True 
            Set string-record-type to True
            Move "toto" to dynamoDB-data
-           Call "DYNAMODBOP" Using dynamoDB-request-area in-rec-as-str1
-                dynamoDB-data dynamoDB-op-result
-           Display "ResultStatut :"
-           Display dynamoDB-op-result
-           Perform Checkdynamodb-op-result
+           Move in-rec-as-str1 To WS-Retry-Key
+           Perform Call-DynamoDB-With-Retry
+
+      * STORE #1 AGAIN, IDEMPOTENTLY - A REDELIVERED LAMBDA INVOCATION
+      * RETRYING THE SAME STORE MUST NOT SILENTLY OVERWRITE/DOUBLE
+      * COUNT in-rec-as-str1'S ITEM. EXPECT RESULT 5 (ALREADY EXISTS).
+           Set store-if-absent-command to True
+           Move in-rec-as-str1 To WS-Retry-Key
+           Perform Call-DynamoDB-With-Retry
 
-      * STORE #2
+      * STORE #2 - A SHORT-LIVED ITEM THAT SHOULD AUTO-EXPIRE RATHER
+      * THAN NEED THE DEDICATED REMOVE-COMMAND CLEANUP FURTHER DOWN.
+      * A REAL CALLER WOULD DERIVE ttl-epoch-seconds FROM THE CURRENT
+      * TIME PLUS A RETENTION WINDOW; HARDCODED HERE FOR THE DEMO.
            Set number-record-type to True
            Move "2" to dynamoDB-data
-           Call "DYNAMODBOP" Using dynamoDB-request-area in-rec-as-str2
-                dynamoDB-data dynamoDB-op-result
-           Display "ResultStatut :"
-           Display dynamoDB-op-result
-           Perform Checkdynamodb-op-result
-    
+           Move 1999999999 to ttl-epoch-seconds
+           Move in-rec-as-str2 To WS-Retry-Key
+           Perform Call-DynamoDB-With-Retry
+           Move Zero to ttl-epoch-seconds
+
       * STORE #3
            Set binary-record-type to True
            Move "ciao" to dynamoDB-data
-           Call "DYNAMODBOP" Using dynamoDB-request-area in-rec-as-str3
-                dynamoDB-data dynamoDB-op-result 
-           Display "ResultStatut :"
-           Display dynamoDB-op-result
-           Perform Checkdynamodb-op-result
-    
+           Move in-rec-as-str3 To WS-Retry-Key
+           Perform Call-DynamoDB-With-Retry
+
       * READ #1
            Set read-command to True
            Set string-record-type to True
-           Call "DYNAMODBOP" Using dynamoDB-request-area in-rec-as-str1
-                dynamoDB-data dynamoDB-op-result 
-           Display "ResultStatut :"
-           Display dynamoDB-op-result 
-           Perform Checkdynamodb-op-result  
+           Move in-rec-as-str1 To WS-Retry-Key
+           Perform Call-DynamoDB-With-Retry
            Display "Data :"
-           Display dynamoDB-data    
+           Display dynamoDB-data
 
       * READ #2
            Set number-record-type to True
-           Call "DYNAMODBOP" Using dynamoDB-request-area in-rec-as-str2
-                dynamoDB-data dynamoDB-op-result  
-           Display "ResultStatut :"
-           Display dynamoDB-op-result
-           Perform Checkdynamodb-op-result
+           Move in-rec-as-str2 To WS-Retry-Key
+           Perform Call-DynamoDB-With-Retry
            Display "Data :"
            Display dynamoDB-data
 
@@ -98,50 +140,211 @@
            Set update-command to True
            Set string-record-type to True
            Move "hello" to dynamoDB-data
-           Call "DYNAMODBOP" Using dynamoDB-request-area in-rec-as-str1
-                dynamoDB-data dynamoDB-op-result
-           Display "ResultStatut :"
-           Display dynamoDB-op-result
-           Perform Checkdynamodb-op-result
+           Move in-rec-as-str1 To WS-Retry-Key
+           Perform Call-DynamoDB-With-Retry
 
       * READ #3
            Set read-command to True
            Set binary-record-type to True
-           Call "DYNAMODBOP" Using dynamoDB-request-area in-rec-as-str3
-                dynamoDB-data dynamoDB-op-result
-           Display "ResultStatut :"
-           Display dynamoDB-op-result  
-           Perform Checkdynamodb-op-result
+           Move in-rec-as-str3 To WS-Retry-Key
+           Perform Call-DynamoDB-With-Retry
            Display "Data :"
            Display dynamoDB-data
-    
+
       * READ #4
            Set read-command to True
            Set string-record-type to True
-           Call "DYNAMODBOP" Using dynamoDB-request-area in-rec-as-str1
-                dynamoDB-data dynamoDB-op-result  
-           Display "ResultStatut :"
-           Display dynamoDB-op-result 
-           Perform Checkdynamodb-op-result
+           Move in-rec-as-str1 To WS-Retry-Key
+           Perform Call-DynamoDB-With-Retry
+           Display "Data :"
+           Display dynamoDB-data
+
+      * STORE WITH COMPOSITE KEY - ONE BILLING ITEM FOR SUBSCRIBER
+      * "5551234567" ON CALL DATE "20190615".
+           Move "5551234567"  to subscriber-id
+           Move "20190615"    to call-date
+           Set store-command to True
+           Set number-key-type to True
+           Set string-sort-key-type to True
+           Move call-date to sort-key-value
+           Set string-record-type to True
+           Move "billing-item" to dynamoDB-data
+           Move subscriber-id To WS-Retry-Key
+           Perform Call-DynamoDB-With-Retry
+
+      * READ BACK THAT SAME COMPOSITE KEY. LEAVING sort-key-value AT
+      * SPACES (AND SETTING no-sort-key) WOULD INSTEAD QUERY EVERY
+      * ITEM STORED FOR subscriber-id ACROSS ALL CALL DATES.
+           Set read-command to True
+           Move subscriber-id To WS-Retry-Key
+           Perform Call-DynamoDB-With-Retry
            Display "Data :"
            Display dynamoDB-data
-    
+           Move Spaces to sort-key-type sort-key-value
+
+      * BATCH WRITE - STACK THREE ITEMS, THEN FLUSH THEM IN ONE
+      * UNDERLYING DYNAMODB CALL INSTEAD OF THREE ROUND TRIPS.
+           Set string-key-type to True
+           Set string-record-type to True
+           Perform Varying batch-ct From 1 By 1 Until batch-ct > 3
+               Move batch-ct To batch-ct-str
+               String "batch-key-" batch-ct-str
+                      Delimited By Size Into batch-key
+               Move batch-key To dynamoDB-data
+               Set stack-item-command to True
+               Move batch-key To WS-Retry-Key
+               Perform Call-DynamoDB-With-Retry
+           End-Perform
+           Set batch-write-command to True
+           Perform Call-DynamoDB-With-Retry-No-Key
+           Move batch-op-count To batch-op-count-str
+           Display "Batch items written: " batch-op-count-str
+
+      * BATCH READ - STACK THE SAME THREE KEYS, FETCH THEM IN ONE
+      * UNDERLYING DYNAMODB CALL, THEN PULL THE RESULTS ONE AT A TIME.
+           Perform Varying batch-ct From 1 By 1 Until batch-ct > 3
+               Move batch-ct To batch-ct-str
+               String "batch-key-" batch-ct-str
+                      Delimited By Size Into batch-key
+               Set stack-item-command to True
+               Move batch-key To WS-Retry-Key
+               Perform Call-DynamoDB-With-Retry
+           End-Perform
+           Set batch-read-command to True
+           Perform Call-DynamoDB-With-Retry-No-Key
+           Move batch-op-count To batch-op-count-str
+           Display "Batch items read: " batch-op-count-str
+           Perform Pull-Batch-Result
+               With Test After Until dynamoDB-op-result = 6
+
+      * QUERY - AD HOC LOOKUP OF EVERY ITEM IN "telcoatom" MATCHING A
+      * FILTER EXPRESSION, NOT JUST ONE EXACT KEY.
+           Move "rate_class = :val" to filter-expression
+           Set query-command to True
+           Perform Call-DynamoDB-With-Retry-No-Key
+           Move batch-op-count To batch-op-count-str
+           Display "Query matches: " batch-op-count-str
+           Perform Pull-Batch-Result
+               With Test After Until dynamoDB-op-result = 6
+           Move Spaces to filter-expression
+
       * REMOVE
            Set remove-command to True
-           Call "DYNAMODBOP" Using dynamoDB-request-area in-rec-as-str2
-                dynamoDB-op-result
-           Display "ResultStatut :"
-           Display dynamoDB-op-result
-           Perform Checkdynamodb-op-result
+           Move in-rec-as-str2 To WS-Retry-Key
+           Perform Call-DynamoDB-With-Retry-Remove
 
            Goback
            .
 
+      * PULLS ONE ITEM FROM THE BATCH-READ RESULT SET STAGED BY THE
+      * LAST batch-read-command. RESULT 6 MEANS THE SET IS EXHAUSTED.
+       Pull-Batch-Result.
+           Move Zero to WS-DynamoDB-Retry-Count
+           Perform Get-DynamoDB-Max-Retries
+           Perform Test After Until Not WS-DynamoDB-Should-Retry
+               Set pull-item-command to True
+               Call "DYNAMODBOP" Using dynamoDB-request-area batch-key
+                    dynamoDB-data dynamoDB-op-result
+               Perform Checkdynamodb-op-result
+           End-Perform
+           If dynamoDB-op-result Not = 6
+               Display "Batch item " batch-key " data: " dynamoDB-data
+           End-If
+           .
+
+      * ISSUES A SINGLE-KEY DYNAMODBOP CALL ALREADY SET UP IN
+      * dynamoDB-request-area, KEYED BY WS-Retry-Key, RETRYING WITH
+      * BACKOFF INSTEAD OF FAILING OUTRIGHT WHEN
+      * Retry-Or-Abend-DynamoDB-Throttle SIGNALS A THROTTLING-CLASS
+      * RESULT (CODE 19) CAN STILL BE RETRIED.
+       Call-DynamoDB-With-Retry.
+           Move Zero to WS-DynamoDB-Retry-Count
+           Perform Get-DynamoDB-Max-Retries
+           Perform Test After Until Not WS-DynamoDB-Should-Retry
+               Call "DYNAMODBOP" Using dynamoDB-request-area
+                    WS-Retry-Key dynamoDB-data dynamoDB-op-result
+               Display "ResultStatut :"
+               Display dynamoDB-op-result
+               Perform Checkdynamodb-op-result
+           End-Perform
+           .
+
+      * SAME AS Call-DynamoDB-With-Retry, FOR DYNAMODBOP COMMANDS THAT
+      * TAKE NO KEY OPERAND (BATCH-WRITE, BATCH-READ, QUERY).
+       Call-DynamoDB-With-Retry-No-Key.
+           Move Zero to WS-DynamoDB-Retry-Count
+           Perform Get-DynamoDB-Max-Retries
+           Perform Test After Until Not WS-DynamoDB-Should-Retry
+               Call "DYNAMODBOP" Using dynamoDB-request-area
+                    dynamoDB-op-result
+               Display "ResultStatut :"
+               Display dynamoDB-op-result
+               Perform Checkdynamodb-op-result
+           End-Perform
+           .
+
+      * SAME AS Call-DynamoDB-With-Retry, FOR DYNAMODBOP COMMANDS THAT
+      * TAKE A KEY BUT NO DATA OPERAND (REMOVE).
+       Call-DynamoDB-With-Retry-Remove.
+           Move Zero to WS-DynamoDB-Retry-Count
+           Perform Get-DynamoDB-Max-Retries
+           Perform Test After Until Not WS-DynamoDB-Should-Retry
+               Call "DYNAMODBOP" Using dynamoDB-request-area
+                    WS-Retry-Key dynamoDB-op-result
+               Display "ResultStatut :"
+               Display dynamoDB-op-result
+               Perform Checkdynamodb-op-result
+           End-Perform
+           .
+
+      * READS DYNAMODB_MAX_RETRIES (GETENVOP, SAME CONVENTION AS
+      * TELCOBAT'S Get-Run-Id) FOR A CONFIGURABLE RETRY CEILING ON
+      * THROTTLING-CLASS RESULTS, ELSE THE DEFAULT OF 3.
+       Get-DynamoDB-Max-Retries.
+           Call "GETENVOP" Using WS-DynamoDB-Retry-Env-Name
+                WS-DynamoDB-Retry-Env-Value WS-DynamoDB-Retry-Ge-Result
+           If WS-DynamoDB-Retry-Ge-Result < 19
+                   And WS-DynamoDB-Retry-Env-Value Not = Spaces
+               Move WS-DynamoDB-Retry-Env-Value
+                   To WS-DynamoDB-Max-Retries
+           End-If
+           .
+
+      * DERIVES THE RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG
+      * ENTRIES WITH THE REST OF THE PIPELINE, FROM TELCO_RUN_ID IF
+      * SET, ELSE A DATE/TIME-STAMP - SAME PATTERN AS TELCOBAT'S
+      * Get-Run-Id.
+       Get-Run-Id.
+           Call "GETENVOP" Using WS-Run-Id-Env-Name WS-Run-Id-Env-Value
+                WS-Run-Id-Ge-Result
+           If WS-Run-Id-Ge-Result < 19
+                   And WS-Run-Id-Env-Value Not = Spaces
+               Move WS-Run-Id-Env-Value To WS-Run-Id
+           Else
+               String Function Current-Date (1:8)
+                      Function Current-Date (9:6)
+                      Delimited By Size Into WS-Run-Id
+           End-If
+           .
+
       * CHECK DYNAMODB OPERATION OUTCOME
        Checkdynamodb-op-result.
+           Move "N" To WS-DynamoDB-Retry-Flag
+           IF dynamoDB-op-result NOT = 0
+                   AND dynamoDB-op-result NOT = 5
+                   AND dynamoDB-op-result NOT = 6
+               MOVE "DYNAMODB" TO audit-log-program
+               MOVE command TO audit-log-operation
+               MOVE dynamoDB-op-result TO audit-log-result-code
+               PERFORM Write-Audit-Record
+           END-IF
            EVALUATE dynamoDB-op-result
-               WHEN 1 
+               WHEN 1
                 DISPLAY "NO ITEM HAS BEEN FOUND AT THE GIVEN KEY."
+               WHEN 5
+                DISPLAY "ITEM ALREADY EXISTS AT THE GIVEN KEY."
+               WHEN 6
+                DISPLAY "NO MORE ITEMS IN BATCH RESULT SET."
                WHEN 2
                 DISPLAY "EMPTY TABLE NAME."
                WHEN 3
@@ -150,10 +353,35 @@
                 DISPLAY "UNSUPPORTED TYPE CONVERSION."
                WHEN 18
                 DISPLAY "INVALID REGION."
+               WHEN 19
+                PERFORM Retry-Or-Abend-DynamoDB-Throttle
                WHEN 20
                 MOVE dynamoDB-op-result TO dynamodb-op-resultAsStr
                 DISPLAY dynamodb-op-res-displ
-                CALL "FORCEABEND" using dynamodb-op-err-msg                         
-           END-EVALUATE.      
-        
+                CALL "FORCEABEND" using dynamodb-op-err-msg
+           END-EVALUATE.
+
+      * A MOMENTARY DYNAMODB CAPACITY BLIP (RESULT 19) SHOULDN'T TAKE
+      * DOWN THE WHOLE INVOCATION THE WAY AN UNRECOGNIZED RESULT DOES.
+      * BACKS OFF FOR WS-DynamoDB-Retry-Count SECONDS (1, 2, 3...)
+      * BEFORE EACH RETRY, BUT STILL GIVES UP AND ABENDS ONCE
+      * WS-DynamoDB-Max-Retries IS EXCEEDED.
+       Retry-Or-Abend-DynamoDB-Throttle.
+           If WS-DynamoDB-Retry-Count < WS-DynamoDB-Max-Retries
+               Add 1 To WS-DynamoDB-Retry-Count
+               Display "DYNAMODB THROTTLED - RETRY "
+                       WS-DynamoDB-Retry-Count " OF "
+                       WS-DynamoDB-Max-Retries
+               Move WS-DynamoDB-Retry-Count To WS-DynamoDB-Backoff-Secs
+               Call "C$SLEEP" Using WS-DynamoDB-Backoff-Secs
+               Set WS-DynamoDB-Should-Retry To True
+           Else
+               MOVE dynamoDB-op-result TO dynamodb-op-resultAsStr
+               DISPLAY dynamoDB-op-res-displ
+               CALL "FORCEABEND" using dynamodb-op-err-msg
+           End-If
+           .
+
+       COPY OPAUDITW.
+
        END PROGRAM DynamoDB.
