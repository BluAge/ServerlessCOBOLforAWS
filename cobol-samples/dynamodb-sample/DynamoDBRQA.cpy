@@ -0,0 +1,54 @@
+       01  dynamoDB-request-area.
+           05 command PIC X(6).
+             88 store-command value 'STORE'.
+             88 read-command value 'READ'.
+             88 update-command value 'UPDATE'.
+             88 remove-command value 'REMOVE'.
+      * LIKE STORE-COMMAND BUT FAILS WITH A DISTINCT RESULT CODE (SEE
+      * ITEM-ALREADY-EXISTS BELOW) INSTEAD OF OVERWRITING WHEN AN ITEM
+      * ALREADY EXISTS AT THE GIVEN KEY - FOR REDELIVERY-SAFE WRITES.
+             88 store-if-absent-command value 'STORIA'.
+      * BATCH STORE/READ - MIRRORS SQSBSAMPLE'S STACK-THEN-SEND MODEL.
+      * STACK-ITEM-COMMAND QUEUES ONE KEY (PLUS DATA, FOR A WRITE) INTO
+      * AN INTERNAL BATCH, REPEATED ONE PER ITEM; BATCH-WRITE-COMMAND
+      * THEN FLUSHES EVERY STACKED ITEM IN ONE UNDERLYING DYNAMODB
+      * CALL AND BATCH-READ-COMMAND FETCHES EVERY STACKED KEY IN ONE
+      * CALL. PULL-ITEM-COMMAND THEN RETRIEVES THE BATCH-READ RESULTS
+      * ONE AT A TIME (RESULT 6 WHEN THE RESULT SET IS EXHAUSTED),
+      * SAME SHAPE AS SQSBSAMPLE'S pull-loop OVER A RECEIVED STACK.
+             88 stack-item-command value 'STACKI'.
+             88 batch-write-command value 'BWRITE'.
+             88 batch-read-command value 'BREAD'.
+             88 pull-item-command value 'PULLI'.
+      * AD HOC LOOKUPS ACROSS THE WHOLE TABLE INSTEAD OF ONE EXACT KEY.
+      * SET filter-expression (E.G. "rate_class = :val") AND CALL WITH
+      * query-command; batch-op-count COMES BACK WITH THE MATCH COUNT
+      * AND THE RESULTS ARE RETRIEVED ONE AT A TIME VIA
+      * pull-item-command, SAME AS A batch-read-command RESULT SET.
+             88 query-command value 'QUERY'.
+           05 batch-op-count PIC 9(5) Binary.
+           05 filter-expression PIC X(80) Value Spaces.
+           05 aws-region PIC X(24).
+           05 table-name PIC X(255).
+           05 key-type PIC X(6).
+             88 number-key-type value 'NUMBER'.
+             88 string-key-type value 'STRING'.
+           05 record-type PIC X(6).
+             88 string-record-type value 'STRING'.
+             88 number-record-type value 'NUMBER'.
+             88 binary-record-type value 'BINARY'.
+      * SORT-KEY-TYPE LEFT SPACES FOR A SIMPLE-KEY TABLE/ITEM. SET TO
+      * NUMBER OR STRING ALONGSIDE SORT-KEY-VALUE TO ADDRESS AN ITEM BY
+      * ITS FULL PARTITION+SORT COMPOSITE KEY, OR TO QUERY EVERY ITEM
+      * SHARING A PARTITION KEY ACROSS A RANGE OF SORT-KEY-VALUE.
+           05 sort-key-type PIC X(6) Value Spaces.
+             88 no-sort-key value Spaces.
+             88 number-sort-key-type value 'NUMBER'.
+             88 string-sort-key-type value 'STRING'.
+           05 sort-key-value PIC X(15) Value Spaces.
+      * OPTIONAL TTL FOR store-command/store-if-absent-command - AN
+      * EPOCH-SECONDS TIMESTAMP AFTER WHICH DYNAMODB AUTO-EXPIRES THE
+      * ITEM, FOR TRANSIENT RECORDS (DEDUP MARKERS, SHORT-LIVED SESSION
+      * STATE) THAT WOULD OTHERWISE NEED A DEDICATED CLEANUP JOB OR AN
+      * EXPLICIT remove-command. LEFT AT ZERO FOR A PERMANENT ITEM.
+           05 ttl-epoch-seconds PIC 9(10) Binary Value Zero.
