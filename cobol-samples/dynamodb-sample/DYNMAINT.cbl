@@ -0,0 +1,334 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYNMAINT.
+      ******************************************************************
+      *  BLU AGE SERVERLESS COBOL - AWS DYNAMODB EXTENSION - SAMPLE
+      *  PROGRAM OBJECT:
+      *  INTERACTIVE MAINTENANCE CONSOLE FOR THE "telcoatom" DYNAMODB
+      *  TABLE, FOR AN OPERATOR RUNNING OUTSIDE THE NORMAL
+      *  TELCOBAT/TELCOATOM/TELCOREC PIPELINE:
+      *  - LIST ITEMS FOR ONE SUBSCRIBER ACROSS A CALL-DATE RANGE
+      *  - MANUALLY OVERRIDE ONE ITEM'S VALUE, WITH A REQUIRED REASON
+      *    CODE, LOGGED TO A DEDICATED OVERRIDE LOG AND TO THE SHARED
+      *    AUDIT LOG
+      *  (C) BLU AGE 2019 - ALL RIGHTS RESERVED
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Audit-Log-File ASSIGN TO "OPAUDIT"
+               ORGANIZATION IS SEQUENTIAL.
+      * EVERY MANUAL OVERRIDE IS APPENDED HERE WITH ITS REASON CODE,
+      * OLD VALUE AND NEW VALUE, SEPARATELY FROM THE GENERAL-PURPOSE
+      * AUDIT LOG - AN OPERATOR RECONSTRUCTING WHAT CHANGED AND WHY
+      * SHOULDN'T HAVE TO SIFT THROUGH EVERY OTHER PROGRAM'S ENTRIES.
+           SELECT Override-Log-File ASSIGN TO "DYNMOVR"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Audit-Log-File.
+       COPY OPAUDIT.
+
+       FD  Override-Log-File
+           Recording Mode Is F.
+       01  Override-Log-Record.
+           05  Override-Timestamp      Pic X(26).
+           05  Override-Run-Id         Pic X(15).
+           05  Override-Key            Pic X(15).
+           05  Override-Old-Value      Pic X(70).
+           05  Override-New-Value      Pic X(70).
+           05  Override-Reason         Pic X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01  dynamoDB-op-result  PIC 9(2) BINARY.
+
+       01  dynamoDB-op-res-displ.
+          05 dynamodb-op-err-msg PIC X(29)
+             VALUE "ERROR ON DYNAMODB OPERATION: ".
+          05 dynamodb-op-resultAsStr PIC X(2).
+
+       01  dynamodb-data PIC X(70).
+
+      * RETRY-WITH-BACKOFF CONTROL FOR THROTTLING-CLASS RESULT CODE 19
+      * - SAME PATTERN AS DynamoDB.cbl'S Call-DynamoDB-With-Retry.
+       01  WS-DynamoDB-Retry-Count  PIC 9(2) Value Zero.
+       01  WS-DynamoDB-Max-Retries  PIC 9(2) Value 3.
+       01  WS-DynamoDB-Retry-Flag   PIC X    Value "N".
+         88  WS-DynamoDB-Should-Retry        Value "Y".
+       01  WS-DynamoDB-Backoff-Secs PIC 9(4) Binary.
+       01  WS-DynamoDB-Retry-Env-Name   PIC X(32)
+               Value "DYNAMODB_MAX_RETRIES".
+       01  WS-DynamoDB-Retry-Env-Value  PIC X(32).
+       01  WS-DynamoDB-Retry-Ge-Result  PIC 9(2) Binary.
+
+      * RUN-ID CORRELATING THIS SESSION'S AUDIT-LOG ENTRIES WITH THE
+      * REST OF THE PIPELINE - SAME TELCO_RUN_ID/GETENVOP CONVENTION AS
+      * TELCOBAT'S Get-Run-Id.
+       01  WS-Run-Id                PIC X(15)   Value Spaces.
+       01  WS-Run-Id-Env-Name       PIC X(32)   Value "TELCO_RUN_ID".
+       01  WS-Run-Id-Env-Value      PIC X(32)   Value Spaces.
+       01  WS-Run-Id-Ge-Result      PIC 9(2)    Binary.
+
+      * MAIN MENU CONTROL.
+       01  WS-Continue-Flag         Pic X       Value "Y".
+         88  Continue-Menu                      Value "Y".
+       01  WS-Menu-Choice           Pic X(1)    Value Spaces.
+
+      * LIST-BY-KEY-RANGE WORK AREAS.
+       01  WS-Input-Start-Date      Pic X(15)   Value Spaces.
+       01  WS-Input-End-Date        Pic X(15)   Value Spaces.
+       01  WS-Query-Match-Count-Str Pic X(5).
+       01  batch-key                Pic X(15).
+
+      * MANUAL-OVERRIDE WORK AREAS.
+       01  WS-Input-Key             Pic X(15)   Value Spaces.
+       01  WS-Input-New-Value       Pic X(70)   Value Spaces.
+       01  WS-Override-Old-Value    Pic X(70)   Value Spaces.
+       01  WS-Reason-Code           Pic X(40)   Value Spaces.
+
+       COPY DynamoDBRQA.
+
+       PROCEDURE DIVISION.
+
+       Main.
+           PERFORM Get-Run-Id
+           MOVE "eu-central-1" TO aws-region
+           MOVE "telcoatom" TO table-name
+           PERFORM Menu-Loop UNTIL NOT Continue-Menu
+           DISPLAY "NORMAL END OF EXECUTION."
+           GOBACK
+           .
+
+      * DISPLAYS THE MENU AND ROUTES ONE OPERATOR SELECTION, REPEATING
+      * UNTIL THE OPERATOR CHOOSES TO EXIT.
+       Menu-Loop.
+           DISPLAY " "
+           DISPLAY "===== TELCOATOM DYNAMODB MAINTENANCE ====="
+           DISPLAY "1. LIST ITEMS FOR A SUBSCRIBER BY CALL-DATE RANGE"
+           DISPLAY "2. MANUALLY OVERRIDE ONE ITEM (REASON REQUIRED)"
+           DISPLAY "3. EXIT"
+           DISPLAY "ENTER SELECTION: " WITH NO ADVANCING
+           ACCEPT WS-Menu-Choice FROM CONSOLE
+           EVALUATE WS-Menu-Choice
+               WHEN "1"
+                   PERFORM List-By-Key-Range
+               WHEN "2"
+                   PERFORM Manual-Override
+               WHEN "3"
+                   MOVE "N" TO WS-Continue-Flag
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION - ENTER 1, 2 OR 3."
+           END-EVALUATE
+           .
+
+      * QUERIES EVERY ITEM FOR ONE SUBSCRIBER FALLING BETWEEN TWO
+      * CALL-DATES, USING THE SAME query-command/pull-item-command PAIR
+      * DynamoDB.cbl'S AD HOC LOOKUP DEMO USES, SCOPED TO THE
+      * OPERATOR-SUPPLIED SUBSCRIBER AND RANGE INSTEAD OF A FIXED
+      * FILTER.
+       List-By-Key-Range.
+           DISPLAY "ENTER SUBSCRIBER ID (PARTITION KEY): "
+               WITH NO ADVANCING
+           ACCEPT WS-Input-Key FROM CONSOLE
+           DISPLAY "ENTER START CALL-DATE (YYYYMMDD): "
+               WITH NO ADVANCING
+           ACCEPT WS-Input-Start-Date FROM CONSOLE
+           DISPLAY "ENTER END CALL-DATE (YYYYMMDD): " WITH NO ADVANCING
+           ACCEPT WS-Input-End-Date FROM CONSOLE
+           STRING "pk=" WS-Input-Key
+                  " AND call_date BETWEEN " WS-Input-Start-Date
+                  " AND " WS-Input-End-Date
+                  DELIMITED BY SIZE INTO filter-expression
+           SET query-command TO TRUE
+           MOVE ZERO TO WS-DynamoDB-Retry-Count
+           PERFORM Get-DynamoDB-Max-Retries
+           PERFORM TEST AFTER UNTIL NOT WS-DynamoDB-Should-Retry
+               CALL "DYNAMODBOP" USING dynamoDB-request-area
+                    dynamoDB-op-result
+               PERFORM Check-Op-Result
+           END-PERFORM
+           MOVE batch-op-count TO WS-Query-Match-Count-Str
+           DISPLAY "MATCHES FOUND: " WS-Query-Match-Count-Str
+           PERFORM Pull-Query-Result
+               WITH TEST AFTER UNTIL dynamoDB-op-result = 6
+           MOVE SPACES TO filter-expression
+           .
+
+      * PULLS ONE ITEM FROM THE QUERY RESULT SET STAGED BY
+      * List-By-Key-Range. RESULT 6 MEANS THE SET IS EXHAUSTED.
+       Pull-Query-Result.
+           SET pull-item-command TO TRUE
+           MOVE ZERO TO WS-DynamoDB-Retry-Count
+           PERFORM Get-DynamoDB-Max-Retries
+           PERFORM TEST AFTER UNTIL NOT WS-DynamoDB-Should-Retry
+               CALL "DYNAMODBOP" USING dynamoDB-request-area batch-key
+                    dynamodb-data dynamoDB-op-result
+               PERFORM Check-Op-Result
+           END-PERFORM
+           IF dynamoDB-op-result NOT = 6
+               DISPLAY "KEY: " batch-key "  VALUE: " dynamodb-data
+           END-IF
+           .
+
+      * OVERWRITES ONE ITEM'S VALUE AFTER CAPTURING ITS CURRENT VALUE,
+      * REQUIRING A NON-BLANK REASON CODE, AND LOGS BOTH THE DEDICATED
+      * OVERRIDE LOG AND THE SHARED AUDIT LOG - AN UNEXPLAINED MANUAL
+      * CHANGE TO A BILLING ITEM IS NOT ACCEPTABLE FOR AUDIT PURPOSES.
+       Manual-Override.
+           DISPLAY "ENTER KEY TO OVERRIDE (PARTITION KEY): "
+               WITH NO ADVANCING
+           ACCEPT WS-Input-Key FROM CONSOLE
+           DISPLAY "ENTER NEW VALUE: " WITH NO ADVANCING
+           ACCEPT WS-Input-New-Value FROM CONSOLE
+           MOVE SPACES TO WS-Reason-Code
+           PERFORM Prompt-For-Reason-Code
+               WITH TEST AFTER UNTIL WS-Reason-Code NOT = SPACES
+
+           SET read-command TO TRUE
+           SET string-key-type TO TRUE
+           SET string-record-type TO TRUE
+           MOVE ZERO TO WS-DynamoDB-Retry-Count
+           PERFORM Get-DynamoDB-Max-Retries
+           PERFORM TEST AFTER UNTIL NOT WS-DynamoDB-Should-Retry
+               CALL "DYNAMODBOP" USING dynamoDB-request-area
+                    WS-Input-Key dynamodb-data dynamoDB-op-result
+               PERFORM Check-Op-Result
+           END-PERFORM
+           MOVE dynamodb-data TO WS-Override-Old-Value
+
+           SET store-command TO TRUE
+           SET string-key-type TO TRUE
+           MOVE WS-Input-New-Value TO dynamodb-data
+           MOVE ZERO TO WS-DynamoDB-Retry-Count
+           PERFORM Get-DynamoDB-Max-Retries
+           PERFORM TEST AFTER UNTIL NOT WS-DynamoDB-Should-Retry
+               CALL "DYNAMODBOP" USING dynamoDB-request-area
+                    WS-Input-Key dynamodb-data dynamoDB-op-result
+               PERFORM Check-Op-Result
+           END-PERFORM
+
+           PERFORM Write-Override-Record
+           DISPLAY "OVERRIDE APPLIED AND LOGGED. REASON: "
+                   WS-Reason-Code
+           .
+
+      * A MANUAL OVERRIDE MUST CARRY A REASON - KEEPS PROMPTING UNTIL
+      * THE OPERATOR ENTERS SOMETHING OTHER THAN BLANKS.
+       Prompt-For-Reason-Code.
+           DISPLAY "ENTER REASON CODE (REQUIRED): " WITH NO ADVANCING
+           ACCEPT WS-Reason-Code FROM CONSOLE
+           IF WS-Reason-Code = SPACES
+               DISPLAY "A REASON CODE IS REQUIRED FOR A MANUAL"
+                   " OVERRIDE."
+           END-IF
+           .
+
+      * APPENDS ONE OVERRIDE-LOG-RECORD CAPTURING THE KEY, OLD/NEW
+      * VALUE AND REASON, THEN MIRRORS THE EVENT INTO THE SHARED AUDIT
+      * LOG SO IT SHOWS UP ALONGSIDE EVERY OTHER PROGRAM'S ACTIVITY FOR
+      * THIS RUN-ID.
+       Write-Override-Record.
+           MOVE FUNCTION CURRENT-DATE TO Override-Timestamp
+           MOVE WS-Run-Id TO Override-Run-Id
+           MOVE WS-Input-Key TO Override-Key
+           MOVE WS-Override-Old-Value TO Override-Old-Value
+           MOVE WS-Input-New-Value TO Override-New-Value
+           MOVE WS-Reason-Code TO Override-Reason
+           OPEN EXTEND Override-Log-File
+           WRITE Override-Log-Record
+           CLOSE Override-Log-File
+
+           MOVE "DYNMAINT" TO audit-log-program
+           MOVE "OVERRIDE" TO audit-log-operation
+           MOVE dynamoDB-op-result TO audit-log-result-code
+           PERFORM Write-Audit-Record
+           .
+
+      * DERIVES THE RUN-ID CORRELATING THIS SESSION'S AUDIT-LOG ENTRIES
+      * WITH THE REST OF THE PIPELINE, FROM TELCO_RUN_ID IF SET, ELSE A
+      * DATE/TIME-STAMP - SAME PATTERN AS TELCOBAT'S Get-Run-Id.
+       Get-Run-Id.
+           CALL "GETENVOP" USING WS-Run-Id-Env-Name WS-Run-Id-Env-Value
+                WS-Run-Id-Ge-Result
+           IF WS-Run-Id-Ge-Result < 19
+                   AND WS-Run-Id-Env-Value NOT = SPACES
+               MOVE WS-Run-Id-Env-Value TO WS-Run-Id
+           ELSE
+               STRING FUNCTION CURRENT-DATE (1:8)
+                      FUNCTION CURRENT-DATE (9:6)
+                      DELIMITED BY SIZE INTO WS-Run-Id
+           END-IF
+           .
+
+      * READS DYNAMODB_MAX_RETRIES (GETENVOP, SAME CONVENTION AS
+      * DynamoDB.cbl'S Get-DynamoDB-Max-Retries) FOR A CONFIGURABLE
+      * RETRY CEILING ON THROTTLING-CLASS RESULTS, ELSE THE DEFAULT
+      * OF 3.
+       Get-DynamoDB-Max-Retries.
+           CALL "GETENVOP" USING WS-DynamoDB-Retry-Env-Name
+                WS-DynamoDB-Retry-Env-Value WS-DynamoDB-Retry-Ge-Result
+           IF WS-DynamoDB-Retry-Ge-Result < 19
+                   AND WS-DynamoDB-Retry-Env-Value NOT = SPACES
+               MOVE WS-DynamoDB-Retry-Env-Value
+                   TO WS-DynamoDB-Max-Retries
+           END-IF
+           .
+
+      * CHECK DYNAMODB OPERATION OUTCOME - SAME PATTERN AS
+      * Checkdynamodb-op-result IN DynamoDB.cbl.
+       Check-Op-Result.
+           MOVE "N" TO WS-DynamoDB-Retry-Flag
+           IF dynamoDB-op-result NOT = 0
+                   AND dynamoDB-op-result NOT = 6
+               MOVE "DYNMAINT" TO audit-log-program
+               MOVE command TO audit-log-operation
+               MOVE dynamoDB-op-result TO audit-log-result-code
+               PERFORM Write-Audit-Record
+           END-IF
+           EVALUATE dynamoDB-op-result
+               WHEN 1
+                DISPLAY "NO ITEM HAS BEEN FOUND AT THE GIVEN KEY."
+               WHEN 6
+                CONTINUE
+               WHEN 2
+                DISPLAY "EMPTY TABLE NAME."
+               WHEN 3
+                DISPLAY "UNSUPPORTED COMMAND."
+               WHEN 4
+                DISPLAY "UNSUPPORTED TYPE CONVERSION."
+               WHEN 18
+                DISPLAY "INVALID REGION."
+               WHEN 19
+                PERFORM Retry-Or-Abend-DynamoDB-Throttle
+               WHEN 20
+                MOVE dynamoDB-op-result TO dynamodb-op-resultAsStr
+                DISPLAY dynamoDB-op-res-displ
+                CALL "FORCEABEND" USING dynamodb-op-err-msg
+           END-EVALUATE.
+
+      * A MOMENTARY DYNAMODB CAPACITY BLIP (RESULT 19) SHOULDN'T TAKE
+      * DOWN THE WHOLE MAINTENANCE SESSION THE WAY AN UNRECOGNIZED
+      * RESULT DOES. BACKS OFF FOR WS-DynamoDB-Retry-Count SECONDS
+      * (1, 2, 3...) BEFORE EACH RETRY, BUT STILL GIVES UP AND ABENDS
+      * ONCE WS-DynamoDB-Max-Retries IS EXCEEDED.
+       Retry-Or-Abend-DynamoDB-Throttle.
+           PERFORM Get-DynamoDB-Max-Retries
+           IF WS-DynamoDB-Retry-Count < WS-DynamoDB-Max-Retries
+               ADD 1 TO WS-DynamoDB-Retry-Count
+               DISPLAY "DYNAMODB THROTTLED - RETRY "
+                       WS-DynamoDB-Retry-Count " OF "
+                       WS-DynamoDB-Max-Retries
+               MOVE WS-DynamoDB-Retry-Count TO WS-DynamoDB-Backoff-Secs
+               CALL "C$SLEEP" USING WS-DynamoDB-Backoff-Secs
+               SET WS-DynamoDB-Should-Retry TO TRUE
+           ELSE
+               MOVE dynamoDB-op-result TO dynamodb-op-resultAsStr
+               DISPLAY dynamoDB-op-res-displ
+               CALL "FORCEABEND" USING dynamodb-op-err-msg
+           END-IF
+           .
+
+       COPY OPAUDITW.
+
+       END PROGRAM DYNMAINT.
