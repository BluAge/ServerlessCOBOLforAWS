@@ -0,0 +1,9 @@
+      * APPEND ONE AUDIT-LOG-RECORD, STAMPED WITH THE CURRENT TIMESTAMP
+      * AND THIS RUN'S WS-RUN-ID, TO THE SHARED OPAUDIT FILE.
+       Write-Audit-Record.
+           MOVE FUNCTION CURRENT-DATE TO audit-log-timestamp
+           MOVE WS-Run-Id TO audit-log-run-id
+           OPEN EXTEND Audit-Log-File
+           WRITE audit-log-record
+           CLOSE Audit-Log-File
+        .
