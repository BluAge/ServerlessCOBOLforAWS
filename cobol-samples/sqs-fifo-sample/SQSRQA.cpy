@@ -0,0 +1,65 @@
+       01  sqs-request-area.
+           05 command PIC X(7).
+             88 sqs-send-single-message value 'SENDS'.
+             88 sqs-send-multiple-messages value 'SENDM'.
+             88 sqs-receive-multiple-messages value 'RECVM'.
+             88 sqs-pull-single-message value 'PULLS'.
+             88 sqs-delete-single-message value 'DELS'.
+      * BATCH-DELETES EVERY RECEIPT HANDLE STAGED IN
+      * batch-delete-receipt-handles IN ONE UNDERLYING CALL, SO
+      * MESSAGES PULLED VIA sqs-receive-multiple-messages DON'T
+      * REAPPEAR AFTER THEIR VISIBILITY TIMEOUT EXPIRES.
+             88 sqs-delete-multiple-messages value 'DELM'.
+             88 sqs-stack-single-message value 'STACKS'.
+             88 sqs-create-queue value 'CREATEQ'.
+             88 sqs-purge-queue value 'PURGEQ'.
+             88 sqs-delete-queue value 'DELETEQ'.
+           05 message-encoding PIC X(6) value spaces.
+             88 clear-text value 'CLEAR'.
+           05 queue-name PIC X(80) value spaces.
+           05 queue-url PIC X(255) value spaces.
+           05 aws-region PIC X(24) value spaces.
+           05 sqs-max-number-of-messages PIC 9(2) value zero.
+           05 sqs-visibility-timeout PIC 9(5) value zero.
+      * LONG-POLL WAIT TIME FOR sqs-receive-multiple-messages. ZERO
+      * (DEFAULT) IS TODAY'S SHORT-POLL BEHAVIOUR; SET UP TO 20 TO
+      * CUT DOWN ON EMPTY-RECEIVE INVOCATIONS WHEN THE QUEUE IS QUIET.
+           05 sqs-wait-time-seconds PIC 9(2) value zero.
+           05 sqs-received-messages-count PIC 9(2) binary value zero.
+           05 sqs-sent-messages-count PIC 9(3) binary value zero.
+           05 sqs-message-receipt-handle PIC X(512) value spaces.
+      * SELECTS WHETHER A FIFO send RELIES ON QUEUE-LEVEL
+      * CONTENT-BASED DEDUPLICATION OR AN EXPLICIT dedup-id, SO A NEW
+      * FIFO QUEUE DOESN'T NEED A NEW HAND-WRITTEN SEND PARAGRAPH.
+           05 dedup-strategy PIC X(8) value 'CONTENT'.
+             88 content-based-dedup value 'CONTENT'.
+             88 explicit-dedup value 'EXPLICIT'.
+      * MessageId/SequenceNumber RETURNED BY THE LAST SEND, FOR
+      * AUDIT CORRELATION BACK TO THE RECORD THAT PRODUCED IT.
+           05 sent-message-id PIC X(128) value spaces.
+           05 sent-sequence-number PIC X(128) value spaces.
+      * OPTIONAL MESSAGE ATTRIBUTES CARRIED THROUGH A SEND/FORWARD -
+      * E.G. A PRODUCER'S CORRELATION ID THAT WOULD OTHERWISE BE LOST
+      * WHEN A MESSAGE IS FORWARDED TO ANOTHER QUEUE.
+           05 message-attribute-count PIC 9(2) binary value zero.
+           05 message-attributes occurs 10 times
+                   indexed by msg-attr-idx.
+             10 message-attribute-name PIC X(32).
+             10 message-attribute-value PIC X(128).
+      * STACK-THEN-SEND WORK AREA FOR sqs-send-multiple-messages.
+      * EACH STACKED MESSAGE GETS ITS OWN OUTCOME IN
+      * batch-send-result-code SO ONE OVERSIZED/THROTTLED MESSAGE IN
+      * THE BATCH CAN BE IDENTIFIED INSTEAD OF ONLY AN AGGREGATE
+      * PASS/FAIL FOR THE WHOLE BATCH.
+           05 batch-send-result-count PIC 9(4) binary value zero.
+           05 batch-send-results occurs 500 times
+                   indexed by bsr-idx.
+             10 batch-send-result-code PIC 9(2) binary value zero.
+      * BATCH-DELETE WORK AREA FOR sqs-delete-multiple-messages - UP
+      * TO 10 RECEIPT HANDLES PER UNDERLYING SQS DeleteMessageBatch
+      * CALL, MATCHING THE REAL API'S BATCH SIZE.
+           05 batch-delete-count PIC 9(2) binary value zero.
+           05 batch-delete-receipt-handles occurs 10 times
+                   indexed by bd-idx.
+             10 batch-delete-receipt-handle PIC X(512).
+             10 batch-delete-result PIC 9(2) binary value zero.
