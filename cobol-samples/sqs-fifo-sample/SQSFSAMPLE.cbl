@@ -1,16 +1,26 @@
        Identification Division.
        Program-ID. SQSFSAMPLE.
       ******************************************************************
-      *  BLU AGE SERVERLESS COBOL - AWS SQS EXTENSION - SAMPLE PROGRAM    
+      *  BLU AGE SERVERLESS COBOL - AWS SQS EXTENSION - SAMPLE PROGRAM
       *  OBJECT: DEMONSTRATING SQS ATOMIC MESSAGE OPERATIONS ON FIFO
       *  QUEUE :
-      *  - SEND MESSAGE
+      *  - SEND MESSAGE, GROUP-ID DERIVED FROM A BUSINESS KEY AND
+      *    PARTITIONED ACROSS SEVERAL MESSAGE GROUPS FOR THROUGHPUT,
+      *    EITHER DEDUP STRATEGY THROUGH ONE SEND PARAGRAPH, CAPTURING
+      *    THE RETURNED MessageId/SequenceNumber FOR AUDIT
       *  (C) BLU AGE 2019 - ALL RIGHTS RESERVED
-      ******************************************************************  
+      ******************************************************************
        Environment Division.
        Input-Output Section.
+       File-Control.
+           Select Audit-Log-File Assign To "OPAUDIT"
+               Organization Is Sequential.
 
        Data Division.
+       File Section.
+       FD  Audit-Log-File.
+       COPY OPAUDIT.
+
        Working-Storage Section.
 
        01 msg-body      Pic X(32).
@@ -24,59 +34,126 @@
           05 sqs-op-err-msg PIC X(23)
              VALUE "ERROR ON SQS OPERATION: ".
           05 sqs-op-result-as-str PIC X(2).
-        
-        01 group-id PIC X(8).
-        01 dedup-id PIC X(32).
 
-       COPY SQSRQA
-        
+       01 group-id PIC X(8).
+       01 dedup-id PIC X(32).
+
+      * THE BUSINESS KEY A MESSAGE'S GROUP-ID IS DERIVED FROM (HERE,
+      * THE CUSTOMER ID THE DEMO MESSAGE BELONGS TO) AND THE NUMBER OF
+      * MESSAGE GROUPS IT IS PARTITIONED ACROSS. MORE GROUPS MEANS
+      * MORE PARALLELISM ON THE CONSUMER SIDE, AT THE COST OF ORDERING
+      * ONLY BEING GUARANTEED WITHIN EACH GROUP, NOT ACROSS THE WHOLE
+      * QUEUE.
+       01 business-key PIC 9(5) VALUE ZERO.
+       01 message-group-count PIC 9(2) VALUE 4.
+
+      * AUDIT TRAIL FOR THE LAST SEND, SURFACED FROM
+      * sent-message-id/sent-sequence-number IN sqs-request-area
+       01 audit-line.
+          05 audit-label PIC X(26) VALUE "SENT MessageId/SeqNumber: ".
+          05 audit-message-id PIC X(128).
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 audit-sequence-number PIC X(128).
+
+      * RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG ENTRIES WITH THE
+      * REST OF THE PIPELINE - SAME TELCO_RUN_ID/GETENVOP CONVENTION AS
+      * TELCOBAT'S Get-Run-Id.
+       01 WS-Run-Id             PIC X(15)   VALUE SPACES.
+       01 WS-Run-Id-Env-Name    PIC X(32)   VALUE "TELCO_RUN_ID".
+       01 WS-Run-Id-Env-Value   PIC X(32)   VALUE SPACES.
+       01 WS-Run-Id-Ge-Result   PIC 9(2)    BINARY.
+
+       COPY SQSRQA.
+
        procedure division.
 
-       Main.      
+       Main.
+           PERFORM Get-Run-Id
            MOVE SPACES TO msg-body
            MOVE "testautodedup.fifo" to queue-name
            MOVE "eu-central-1" to aws-region
-           
-           MOVE "GROUP1" to group-id
+
+           MOVE 101 TO business-key
            MOVE 1 TO msgct
            MOVE msgct TO msgctstr
            STRING msg-body-header DELIMITED BY ':'
                  msgctstr DELIMITED BY ':' INTO msg-body
-           
+
            SET clear-text TO TRUE
-           SET sqs-send-single-message TO TRUE      
-           
-           PERFORM send-to-out-fifo-no-dedup
+           SET sqs-send-single-message TO TRUE
+           SET content-based-dedup TO TRUE
+
+           PERFORM send-to-out-fifo
            DISPLAY 'USED QUEUE NO DEDUP ' queue-url
 
-      *    SELECT ANOTHER FIFO QUEUE WITH NO DEDUP 
+      *    SELECT ANOTHER FIFO QUEUE, EXPLICIT DEDUP, DIFFERENT
+      *    BUSINESS KEY SO IT LANDS IN A DIFFERENT MESSAGE GROUP
            MOVE "testlambda.fifo" to queue-name
            MOVE SPACES TO queue-url
+           MOVE 202 TO business-key
            MOVE '1' TO dedup-id
-           
-           PERFORM send-to-out-fifo-dedup
+           SET explicit-dedup TO TRUE
+
+           PERFORM send-to-out-fifo
            DISPLAY 'USED QUEUE DEDUP ' queue-url
 
          DISPLAY "NORMAL END OF EXECUTION"
          GOBACK.
          .
 
-        send-to-out-fifo-dedup.
-           DISPLAY "DEDUP " queue-name
-           CALL "SQSOP" using sqs-request-area 
-                              msg-body 
-                              group-id 
-                              dedup-id 
-                              sqs-op-result
+      * DERIVE group-id FROM business-key, PARTITIONED ACROSS
+      * message-group-count GROUPS, THEN SEND WITH WHICHEVER DEDUP
+      * STRATEGY dedup-strategy SELECTS - CONTENT-BASED QUEUE
+      * DEDUPLICATION (3-ARG CALL) OR AN EXPLICIT dedup-id (4-ARG
+      * CALL) - REPLACING THE TWO EARLIER HARDCODED PARAGRAPHS
+        send-to-out-fifo.
+           PERFORM Derive-Group-Id
+           IF explicit-dedup
+               DISPLAY "DEDUP " queue-name " GROUP " group-id
+               CALL "SQSOP" using sqs-request-area
+                                  msg-body
+                                  group-id
+                                  dedup-id
+                                  sqs-op-result
+           ELSE
+               DISPLAY "NO DEDUP " queue-name " GROUP " group-id
+               CALL "SQSOP" using
+               sqs-request-area msg-body group-id sqs-op-result
+           END-IF
            PERFORM Checksqs-op-result
+           MOVE sent-message-id TO audit-message-id
+           MOVE sent-sequence-number TO audit-sequence-number
+           DISPLAY audit-line
         .
 
-
-        send-to-out-fifo-no-dedup.
-           DISPLAY "NO DEDUP " queue-name
-           CALL "SQSOP" using 
-           sqs-request-area msg-body group-id sqs-op-result
-           PERFORM Checksqs-op-result
+      * GROUP-ID IS business-key MODULO message-group-count, SO
+      * RELATED MESSAGES (SAME BUSINESS KEY) ALWAYS LAND IN THE SAME
+      * GROUP AND STAY ORDERED, WHILE DIFFERENT KEYS SPREAD ACROSS
+      * GROUPS FOR PARALLEL CONSUMPTION
+        Derive-Group-Id.
+           MOVE SPACES TO group-id
+           STRING "GROUP" DELIMITED BY SIZE
+                  FUNCTION MOD(business-key, message-group-count)
+                  DELIMITED BY SIZE INTO group-id
         .
-        
-        COPY SQSRESCHK
+
+      * DERIVES THE RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG
+      * ENTRIES WITH THE REST OF THE PIPELINE, FROM TELCO_RUN_ID IF
+      * SET, ELSE A DATE/TIME-STAMP - SAME PATTERN AS TELCOBAT'S
+      * Get-Run-Id.
+        Get-Run-Id.
+           CALL "GETENVOP" USING WS-Run-Id-Env-Name WS-Run-Id-Env-Value
+                WS-Run-Id-Ge-Result
+           IF WS-Run-Id-Ge-Result < 19
+                   AND WS-Run-Id-Env-Value NOT = SPACES
+               MOVE WS-Run-Id-Env-Value TO WS-Run-Id
+           ELSE
+               STRING FUNCTION CURRENT-DATE (1:8)
+                      FUNCTION CURRENT-DATE (9:6)
+                      DELIMITED BY SIZE INTO WS-Run-Id
+           END-IF
+           .
+
+        COPY SQSRESCHK.
+
+        COPY OPAUDITW.
