@@ -1,22 +1,44 @@
        Identification Division.
        Program-ID. SQSTSAMPLE.
       ******************************************************************
-      *  BLU AGE SERVERLESS COBOL - AWS SQS EXTENSION - SAMPLE PROGRAM    
+      *  BLU AGE SERVERLESS COBOL - AWS SQS EXTENSION - SAMPLE PROGRAM
       *  OBJECT: DEMONSTRATING SQS EVENT DRIVEN LAMBDA FUNCTION
       *  - RECEIVE MESSAGE
-      *  - SEND MODIFIED MESSAGE BACK TO ANOTHER QUEUE
+      *  - SEND MODIFIED MESSAGE BACK TO A ROUTED QUEUE, CARRYING ITS
+      *    MESSAGE ATTRIBUTES, FALLING BACK TO A DEAD-LETTER FILE IF
+      *    THE SEND FAILS, AND SKIPPING A MESSAGE ALREADY FORWARDED
       *  (C) BLU AGE 2019 - ALL RIGHTS RESERVED
-      ******************************************************************  
+      ******************************************************************
        Environment Division.
        Input-Output Section.
+       File-Control.
+           Select Dead-Letter-File Assign To "SQSTDLQ"
+               Organization Is Sequential.
+           Select Forwarded-Log-File Assign To "SQSTFWD"
+               Organization Is Sequential.
+           Select Audit-Log-File Assign To "OPAUDIT"
+               Organization Is Sequential.
 
        Data Division.
+       File Section.
+       FD  Audit-Log-File.
+       COPY OPAUDIT.
+
+       FD  Dead-Letter-File.
+       01  Dead-Letter-Record.
+           05 DLQ-Msg-Id-Link    PIC X(128).
+           05 DLQ-Op-Result      PIC 9(2).
+           05 DLQ-Msg-Body       PIC X(37).
+
+       FD  Forwarded-Log-File.
+       01  Forwarded-Log-Record  PIC X(128).
+
        Working-Storage Section.
        01 msg-body-fwd    Pic X(37) VALUE SPACES.
        01 msg-body-header PIC X(5) VALUE 'FWD: '.
        01 sqs-op-result  PIC 9(2) BINARY.
        01 ge-op-result  PIC 9(2) BINARY.
-       
+
        01 sqs-op-res-displ.
           05 sqs-op-err-msg PIC X(23)
              VALUE "ERROR ON SQS OPERATION: ".
@@ -25,44 +47,128 @@
        01 ge-op-res-displ.
           05 ge-op-err-msg PIC X(27)
              VALUE "ERROR ON GETENV OPERATION: ".
-          05 ge-op-result-as-str PIC X(2).          
+          05 ge-op-result-as-str PIC X(2).
 
        01 sqs-queue-out-var-name PIC X(13) VALUE "SQS_OUT_QUEUE".
        01 sqs-region-var-name PIC X(14) VALUE "SQS_AWS_REGION".
 
-       COPY SQSRQA
-       
+      * CONTENT-BASED ROUTING TABLE - THE FIRST ROW WHOSE
+      * route-match-text APPEARS IN THE MESSAGE BODY WINS; IF NONE
+      * MATCH (OR A ROUTE'S ENV VAR ISN'T CONFIGURED), SQS_OUT_QUEUE
+      * REMAINS THE DESTINATION, SO A DEPLOYMENT THAT ONLY SETS
+      * SQS_OUT_QUEUE KEEPS WORKING UNCHANGED.
+       01 route-table-count PIC 9(2) VALUE ZERO.
+       01 route-table occurs 5 times indexed by route-idx.
+          05 route-match-text      PIC X(16).
+          05 route-queue-var-name  PIC X(20).
+          05 route-queue-name      PIC X(80).
+       01 WS-Route-Found-Flag  PIC X(1) VALUE 'N'.
+          88 Route-Found       VALUE 'Y'.
+       01 WS-Route-Probe-Text  PIC X(32) VALUE SPACES.
+
+      * IDEMPOTENCY - EACH FORWARDED MESSAGE'S IDENTITY IS APPENDED TO
+      * Forwarded-Log-File AND THE WHOLE FILE IS LOADED INTO THIS
+      * TABLE AT STARTUP: SAME "REREAD A SEQUENTIAL LOG INTO A TABLE"
+      * PATTERN AS TELCOBAT'S CHECKPOINT FILE, SINCE THIS RUNTIME HAS
+      * NO INDEXED FILE SUPPORT TO KEY-LOOKUP INTO DIRECTLY.
+       01 WS-Forwarded-Count   PIC 9(5) COMP-5 VALUE ZERO.
+       01 WS-Forwarded-Table occurs 5000 times indexed by fwd-idx.
+          05 WS-Forwarded-Id   PIC X(128).
+       01 WS-Already-Forwarded-Flag PIC X(1) VALUE 'N'.
+          88 Already-Forwarded VALUE 'Y'.
+       01 WS-Log-EOF-Flag      PIC X(1) VALUE 'N'.
+          88 Log-EOF           VALUE 'Y'.
+
+      * RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG ENTRIES WITH THE
+      * REST OF THE PIPELINE - SAME TELCO_RUN_ID/GETENVOP CONVENTION AS
+      * TELCOBAT'S Get-Run-Id.
+       01 WS-Run-Id             PIC X(15)   VALUE SPACES.
+       01 WS-Run-Id-Env-Name    PIC X(32)   VALUE "TELCO_RUN_ID".
+       01 WS-Run-Id-Env-Value   PIC X(32)   VALUE SPACES.
+       01 WS-Run-Id-Ge-Result   PIC 9(2)    BINARY.
+
+       COPY SQSRQA.
+
        linkage section.
        01 msg-body.
-        05 msg-body-len PIC 9(9) COMP-5.      
+        05 msg-body-len PIC 9(9) COMP-5.
         05 msg-body-data Pic X(32).
+        05 msg-body-id PIC X(128).
+      * THE TRIGGERING MESSAGE'S OWN ATTRIBUTES (SAME SHAPE AS
+      * message-attributes IN SQSRQA.cpy) - CARRIED THROUGH TO THE
+      * FORWARDED SEND BY Carry-Triggering-Attributes INSTEAD OF
+      * BEING SYNTHESIZED.
+        05 msg-attribute-count PIC 9(2) COMP-5.
+        05 msg-attributes occurs 10 times indexed by in-attr-idx.
+           10 msg-attribute-name PIC X(32).
+           10 msg-attribute-value PIC X(128).
 
        procedure division using msg-body.
 
        Main.
+           PERFORM Get-Run-Id
            DISPLAY "Triggering message:" msg-body-data(1:msg-body-len)
            PERFORM get-config-from-env
+           PERFORM Load-Forwarded-Log
+           PERFORM Check-Already-Forwarded
 
-      *  SEND BACK TO ANOTHER QUEUE 
-           PERFORM send-to-out
-           DISPLAY "SEND MODIFIED MESSAGE TO " queue-name
+           IF Already-Forwarded
+               DISPLAY "MESSAGE " msg-body-id
+                       " ALREADY FORWARDED - SKIPPING"
+           ELSE
+      *  SEND BACK TO THE ROUTED (OR DEFAULT) OUT QUEUE
+               PERFORM send-to-out
+               DISPLAY "SEND MODIFIED MESSAGE TO " queue-name
+           END-IF
            DISPLAY "NORMAL END OF EXECUTION"
            GOBACK.
          .
 
-      * MODIFY RECEIVED MESSAGE AND SENT IT TO CONFIGURED OUT QUEUE
+      * MODIFY RECEIVED MESSAGE, ROUTE IT, CARRY ITS MESSAGE
+      * ATTRIBUTES AND SEND IT TO THE SELECTED OUT QUEUE, FALLING
+      * BACK TO A DEAD-LETTER FILE WHEN THE SEND ITSELF FAILS
         send-to-out.
+           PERFORM Route-Message
            SET clear-text TO TRUE
            STRING msg-body-header DELIMITED BY ':'
-                 msg-body-data(1:msg-body-len) 
+                 msg-body-data(1:msg-body-len)
                  DELIMITED BY '#' INTO msg-body-fwd
            SET sqs-send-single-message TO TRUE
-           CALL "SQSOP" using sqs-request-area 
-                              msg-body-fwd 
+           PERFORM Carry-Triggering-Attributes
+           CALL "SQSOP" using sqs-request-area
+                              msg-body-fwd
                               sqs-op-result
-           PERFORM Checksqs-op-result
+           IF sqs-op-result = 20
+               PERFORM Route-To-Dead-Letter
+           ELSE
+               PERFORM Checksqs-op-result
+               PERFORM Record-Forwarded
+           END-IF
+        .
+      * CARRIES THE TRIGGERING MESSAGE'S OWN ATTRIBUTES THROUGH TO
+      * THE FORWARDED SEND, FALLING BACK TO A SYNTHESIZED
+      * CorrelationId FROM msg-body-id WHEN THE TRIGGERING MESSAGE
+      * CARRIED NONE.
+        Carry-Triggering-Attributes.
+           IF msg-attribute-count > ZERO
+               MOVE msg-attribute-count TO message-attribute-count
+               PERFORM Copy-One-Triggering-Attribute
+                   VARYING in-attr-idx FROM 1 BY 1
+                   UNTIL in-attr-idx > msg-attribute-count
+           ELSE
+               MOVE 1 TO message-attribute-count
+               MOVE "CorrelationId" TO message-attribute-name(1)
+               MOVE msg-body-id TO message-attribute-value(1)
+           END-IF
+        .
+        Copy-One-Triggering-Attribute.
+           MOVE msg-attribute-name(in-attr-idx)
+               TO message-attribute-name(in-attr-idx)
+           MOVE msg-attribute-value(in-attr-idx)
+               TO message-attribute-value(in-attr-idx)
         .
-      * GET VALUES FROM ENVIRONMENT VARIABLES: OUT QUEUE NAME AND REGION 
+      * GET VALUES FROM ENVIRONMENT VARIABLES: OUT QUEUE NAME, REGION
+      * AND THE CONTENT-BASED ROUTING TABLE
         get-config-from-env.
            CALL "GETENVOP" using sqs-queue-out-var-name
                                  queue-name
@@ -72,14 +178,130 @@
                                  aws-region
                                  ge-op-result
            PERFORM check-ge-res
+           PERFORM Build-Route-Table
+        .
+      * BUILD THE CONTENT-BASED ROUTING TABLE FROM A SMALL SET OF
+      * KNOWN MATCH-TEXT/ENV-VAR PAIRS; AN UNSET ROUTE QUEUE ENV VAR
+      * (GETENVOP RETURNS SPACES) JUST LEAVES THAT ROUTE UNUSABLE
+      * RATHER THAN ABENDING
+        Build-Route-Table.
+           MOVE 2 TO route-table-count
+           MOVE 'URGENT'  TO route-match-text(1)
+           MOVE 'SQS_OUT_QUEUE_URGENT' TO route-queue-var-name(1)
+           MOVE 'BILLING' TO route-match-text(2)
+           MOVE 'SQS_OUT_QUEUE_BILLING' TO route-queue-var-name(2)
+           PERFORM Load-Route-Table-Entry
+               VARYING route-idx FROM 1 BY 1
+               UNTIL route-idx > route-table-count
+        .
+        Load-Route-Table-Entry.
+           CALL "GETENVOP" using route-queue-var-name(route-idx)
+                                 route-queue-name(route-idx)
+                                 ge-op-result
         .
+      * SELECT THE DESTINATION QUEUE FOR THIS MESSAGE: THE FIRST
+      * CONFIGURED ROUTE WHOSE MATCH TEXT APPEARS IN THE MESSAGE BODY,
+      * ELSE THE DEFAULT SQS_OUT_QUEUE ALREADY IN queue-name
+        Route-Message.
+           MOVE 'N' TO WS-Route-Found-Flag
+           PERFORM Try-One-Route
+               VARYING route-idx FROM 1 BY 1
+               UNTIL route-idx > route-table-count
+                  OR Route-Found
+        .
+        Try-One-Route.
+           MOVE SPACES TO WS-Route-Probe-Text
+           MOVE msg-body-data(1:msg-body-len) TO WS-Route-Probe-Text
+           IF route-queue-name(route-idx) NOT = SPACES
+              AND route-match-text(route-idx)
+                  = WS-Route-Probe-Text(1:16)
+               MOVE route-queue-name(route-idx) TO queue-name
+               SET Route-Found TO TRUE
+           END-IF
+        .
+      * LOAD Forwarded-Log-File (IF IT EXISTS) INTO WS-Forwarded-Table
+        Load-Forwarded-Log.
+           MOVE ZERO TO WS-Forwarded-Count
+           MOVE 'N' TO WS-Log-EOF-Flag
+           OPEN INPUT Forwarded-Log-File
+           PERFORM Read-Forwarded-Log-Entry
+               UNTIL Log-EOF
+           CLOSE Forwarded-Log-File
+        .
+        Read-Forwarded-Log-Entry.
+           READ Forwarded-Log-File
+               AT END
+                   SET Log-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-Forwarded-Count
+                   SET fwd-idx TO WS-Forwarded-Count
+                   MOVE Forwarded-Log-Record
+                       TO WS-Forwarded-Id(fwd-idx)
+           END-READ
+        .
+      * CHECK WHETHER msg-body-id IS ALREADY IN WS-Forwarded-Table
+        Check-Already-Forwarded.
+           MOVE 'N' TO WS-Already-Forwarded-Flag
+           IF WS-Forwarded-Count > ZERO
+               PERFORM Compare-One-Forwarded-Id
+                   VARYING fwd-idx FROM 1 BY 1
+                   UNTIL fwd-idx > WS-Forwarded-Count
+                      OR Already-Forwarded
+           END-IF
+        .
+        Compare-One-Forwarded-Id.
+           IF WS-Forwarded-Id(fwd-idx) = msg-body-id
+               SET Already-Forwarded TO TRUE
+           END-IF
+        .
+      * APPEND THIS MESSAGE'S IDENTITY TO THE FORWARDED LOG SO A
+      * REDELIVERY OF THE SAME MESSAGE WON'T BE FORWARDED AGAIN
+        Record-Forwarded.
+           OPEN EXTEND Forwarded-Log-File
+           MOVE msg-body-id TO Forwarded-Log-Record
+           WRITE Forwarded-Log-Record
+           CLOSE Forwarded-Log-File
+        .
+      * A FAILED FORWARD SEND IS ROUTED TO THE DEAD-LETTER FILE
+      * INSTEAD OF ABENDING THE WHOLE INVOCATION
+        Route-To-Dead-Letter.
+           MOVE msg-body-id TO DLQ-Msg-Id-Link
+           MOVE sqs-op-result TO DLQ-Op-Result
+           MOVE msg-body-fwd TO DLQ-Msg-Body
+           OPEN EXTEND Dead-Letter-File
+           WRITE Dead-Letter-Record
+           CLOSE Dead-Letter-File
+           DISPLAY "FORWARD SEND FAILED - MESSAGE ROUTED TO DEAD "
+                   "LETTER FILE: " msg-body-id
+        .
+      * DERIVES THE RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG
+      * ENTRIES WITH THE REST OF THE PIPELINE, FROM TELCO_RUN_ID IF
+      * SET, ELSE A DATE/TIME-STAMP - SAME PATTERN AS TELCOBAT'S
+      * Get-Run-Id.
+       Get-Run-Id.
+           CALL "GETENVOP" USING WS-Run-Id-Env-Name WS-Run-Id-Env-Value
+                WS-Run-Id-Ge-Result
+           IF WS-Run-Id-Ge-Result < 19
+                   AND WS-Run-Id-Env-Value NOT = SPACES
+               MOVE WS-Run-Id-Env-Value TO WS-Run-Id
+           ELSE
+               STRING FUNCTION CURRENT-DATE (1:8)
+                      FUNCTION CURRENT-DATE (9:6)
+                      DELIMITED BY SIZE INTO WS-Run-Id
+           END-IF
+           .
+
       * CHECK GETENVOP OUTCOME
-          
-       check-ge-res. 
-         IF ge-op-result >= 19 THEN 
+
+       check-ge-res.
+         IF ge-op-result >= 19 THEN
             MOVE ge-op-result TO ge-op-result-as-str
             DISPLAY ge-op-res-displ
-            CALL "FORCEABEND" using ge-op-err-msg 
+            CALL "FORCEABEND" using ge-op-err-msg
         END-IF.
-        
-        COPY SQSRESCHK
+
+        COPY SQSRESCHK.
+
+        COPY OPAUDITW.
+
+       End Program SQSTSAMPLE.
