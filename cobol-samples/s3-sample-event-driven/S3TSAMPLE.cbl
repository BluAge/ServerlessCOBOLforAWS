@@ -1,64 +1,195 @@
        Identification Division.
        Program-ID. S3TSAMPLE.
       ******************************************************************
-      *  BLU AGE SERVERLESS COBOL - AWS S3  EXTENSION - SAMPLE PROGRAM  
+      *  BLU AGE SERVERLESS COBOL - AWS S3  EXTENSION - SAMPLE PROGRAM
       *  OBJECT: DEMONSTRATING S3 EVENT DRIVEN LAMBDA FUNCTION
       *  - OPEN FILE
       *  - READ FILE
-      *  - CLOSE FILE 
-      *  - DELETE FILE 
+      *  - CLOSE FILE
+      *  - DELETE FILE
+      *  - WRITE/PUT FILE
+      *  - LIST OBJECTS UNDER A PREFIX
+      *  - MULTI-PART UPLOAD/DOWNLOAD FOR LARGE OBJECTS
+      *  - ARCHIVE-TO-PREFIX INSTEAD OF DELETE
       *  (C) BLU AGE 2019 - ALL RIGHTS RESERVED
       ******************************************************************
        Environment Division.
        Input-Output Section.
+       File-Control.
+           Select Audit-Log-File Assign To "OPAUDIT"
+               Organization Is Sequential.
 
        Data Division.
+       File Section.
+       FD  Audit-Log-File.
+       COPY OPAUDIT.
+
        Working-Storage Section.
 
        01  in-rec PIC X(32).
 
        01 s3-op-result  PIC 9(2) BINARY.
-       
+
        01 s3-op-res-displ.
           05 s3-op-err-msg PIC X(23)
              VALUE "ERROR ON S3 OPERATION: ".
           05 s3-op-result-as-str PIC X(2).
 
+      * MULTI-PART UPLOAD/DOWNLOAD WORK AREAS - FOR GIGABYTE-SIZE
+      * NIGHTLY CDR ARCHIVE FILES THAT THE SIMPLE in-rec READ-LOOP
+      * (ONE SMALL RECORD AT A TIME) ISN'T SIZED FOR.
+       01  WS-Part-Data          PIC X(1048576).
+       01  WS-More-Parts-Flag    PIC X       VALUE "Y".
+         88 WS-More-Parts                    VALUE "Y".
+
+      * LISTED-KEY PULLED OUT ONE AT A TIME BY list-command, SAME
+      * EOF CONVENTION (s3-op-result=9) AS read-file.
+       01  WS-Listed-Key-Count   PIC 9(5)    BINARY VALUE ZERO.
+
+      * SAVES THE TRIGGERING OBJECT'S KEY BEFORE object-key IS
+      * OVERWRITTEN FOR THE PROCESSED-OUTPUT WRITE STEP, SO THE
+      * ARCHIVE STEP THAT FOLLOWS CAN RESTORE IT AND ARCHIVE THE
+      * ORIGINAL OBJECT INSTEAD OF THE JUST-WRITTEN EXTRACT.
+       01  WS-Triggering-Object-Key PIC X(1024) VALUE SPACES.
+
+      * RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG ENTRIES WITH THE
+      * REST OF THE PIPELINE - SAME TELCO_RUN_ID/GETENVOP CONVENTION AS
+      * TELCOBAT'S Get-Run-Id.
+       01  WS-Run-Id                PIC X(15)   Value Spaces.
+       01  WS-Run-Id-Env-Name       PIC X(32)   Value "TELCO_RUN_ID".
+       01  WS-Run-Id-Env-Value      PIC X(32)   Value Spaces.
+       01  WS-Run-Id-Ge-Result      PIC 9(2)    Binary.
+
        linkage section.
         01 s3-request-area.
-           05 s3-handle PIC 9(9) COMP-5.  
+           05 s3-handle PIC 9(9) COMP-5.
            05 command PIC X(6).
               88 s3-open-file VALUE "OPEN  ".
               88 s3-read-file VALUE "READ  ".
               88 s3-close-file VALUE "CLOSE ".
               88 s3-delete-file VALUE "DELETE".
+      * WRITES/PUTS data-rec TO bucket-name/object-key, FOR A LAMBDA
+      * THAT PRODUCES A PROCESSED OUTPUT OBJECT RATHER THAN ONLY
+      * READING/DELETING THE TRIGGERING ONE.
+              88 s3-write-file VALUE "WRITE ".
+      * ENUMERATES EVERY KEY UNDER bucket-name/object-key-prefix, ONE
+      * PER CALL INTO object-key, RESULT 9 WHEN EXHAUSTED (SAME EOF
+      * CONVENTION AS s3-read-file) - FOR A BATCH RECONCILIATION
+      * DRIVER THAT NEEDS TO DISCOVER FILES RATHER THAN BE TRIGGERED
+      * BY ONE.
+              88 s3-list-file VALUE "LIST  ".
+      * COPIES bucket-name/object-key TO archive-prefix INSTEAD OF
+      * DELETING IT, FOR REGULATORY RETENTION OF PROCESSED CDR FILES.
+              88 s3-archive-file VALUE "ARCHIV".
+      * VALIDATES THE OBJECT'S SIZE/CHECKSUM BEFORE read-loop STARTS,
+      * SO A TRUNCATED OR CORRUPTED FILE IS FLAGGED INSTEAD OF
+      * SILENTLY PARTIALLY PROCESSED.
+              88 s3-verify-file VALUE "VERIFY".
+      * MULTI-PART TRANSFER OF A LARGE OBJECT - ONE CALL PER PART,
+      * DRIVEN BY part-number/upload-id/multipart-control BELOW.
+              88 s3-mpu-start VALUE "MPUSTR".
+              88 s3-mpu-part VALUE "MPUPRT".
+              88 s3-mpu-complete VALUE "MPUFIN".
+              88 s3-mpd-part VALUE "MPDPRT".
            05 s3-object-description.
               10 bucket-name PIC X(63).
               10 object-key PIC X(1024).
               10 region PIC X(24).
+      * OPTIONAL - TARGETS A SPECIFIC OBJECT VERSION ON A
+      * VERSIONING-ENABLED BUCKET INSTEAD OF THE CURRENT ONE, FOR
+      * RECOVERING AN OVERWRITTEN OBJECT. THE CALLING HARNESS MUST
+      * LEAVE THIS AT SPACES FOR THE CURRENT VERSION - A VALUE CLAUSE
+      * HERE WOULD HAVE NO EFFECT (THIS GROUP IS IN THE LINKAGE
+      * SECTION, SO ITS STORAGE BELONGS TO THE CALLER, NOT THIS
+      * PROGRAM).
+              10 object-version PIC X(64).
+      * OPTIONAL - s3-list-file ENUMERATES KEYS STARTING WITH THIS
+      * PREFIX INSTEAD OF bucket-name/object-key. THE CALLING HARNESS
+      * MUST LEAVE THIS AT SPACES WHEN UNUSED.
+              10 object-key-prefix PIC X(1024).
+      * OPTIONAL - s3-archive-file'S DESTINATION PREFIX. THE CALLING
+      * HARNESS MUST LEAVE THIS AT SPACES WHEN UNUSED.
+              10 archive-prefix PIC X(1024).
+           05 integrity-control.
+      * OPTIONAL CONTENT-INTEGRITY CHECK FOR s3-verify-file. THE
+      * CALLING HARNESS MUST LEAVE expected-checksum AT SPACES TO
+      * SKIP THE CHECKSUM COMPARISON AND VALIDATE CONTENT-LENGTH
+      * ONLY, AND expected-content-length AT ZERO TO SKIP THE CHECK
+      * ENTIRELY.
+              10 expected-checksum PIC X(64).
+              10 expected-content-length PIC 9(15) COMP-5.
+              10 actual-content-length PIC 9(15) COMP-5.
+           05 multipart-control.
+      * THE CALLING HARNESS MUST LEAVE THESE AT SPACES/ZERO WHEN NOT
+      * DRIVING A MULTI-PART TRANSFER.
+              10 upload-id PIC X(128).
+              10 part-number PIC 9(4) COMP-5.
+              10 total-parts PIC 9(4) COMP-5.
 
 
        procedure division using s3-request-area.
 
        Main.
+           PERFORM Get-Run-Id
+           MOVE object-key TO WS-Triggering-Object-Key
       *    OPEN S3 FILE
            SET s3-open-file TO TRUE
            CALL "S3OP" using s3-request-area s3-op-result
            PERFORM checks3-op-result
-      
+
+      *    CONTENT-INTEGRITY CHECK - VALIDATE SIZE/CHECKSUM BEFORE
+      *    TRUSTING THE OBJECT TO read-loop. A TRUNCATED/CORRUPTED
+      *    FILE SHOULD BE FLAGGED, NOT SILENTLY PARTIALLY PROCESSED.
+           PERFORM Verify-Object-Integrity
+
       *    READ LOOP
            SET s3-read-file TO TRUE
            PERFORM read-loop UNTIL s3-op-result=9
 
-      *    CLOSE S3 FILE           
+      *    CLOSE S3 FILE
            SET s3-close-file TO TRUE
            call "S3OP" using s3-request-area s3-op-result
            PERFORM checks3-op-result
- 
-      *    DELETE
-           SET s3-delete-file TO TRUE
+
+      *    WRITE/PUT A PROCESSED OUTPUT OBJECT (E.G. A RATED-CDR
+      *    EXTRACT) ALONGSIDE THE TRIGGERING ONE, INSTEAD OF ONLY
+      *    READING/DELETING IT.
+           SET s3-write-file TO TRUE
+           MOVE "processed/rated-cdr-extract.txt" TO object-key
+           CALL "S3OP" using s3-request-area in-rec s3-op-result
+           PERFORM checks3-op-result
+
+      *    ARCHIVE INSTEAD OF DELETE - FOR REGULATORY RETENTION THE
+      *    ORIGINAL OBJECT IS PRESERVED UNDER archive-prefix RATHER
+      *    THAN REMOVED OUTRIGHT. RESTORE THE TRIGGERING OBJECT'S KEY
+      *    FIRST - object-key WAS OVERWRITTEN ABOVE FOR THE
+      *    PROCESSED-OUTPUT WRITE STEP.
+           MOVE WS-Triggering-Object-Key TO object-key
+           SET s3-open-file TO TRUE
+           CALL "S3OP" using s3-request-area s3-op-result
+           PERFORM checks3-op-result
+           SET s3-archive-file TO TRUE
+           MOVE "archive/" TO archive-prefix
            call "S3OP" using s3-request-area s3-op-result
            PERFORM checks3-op-result
+
+      *    MULTI-PART UPLOAD OF A DEMO BUFFER TO bucket-name/
+      *    object-key, EXERCISING upload-id/part-number/total-parts
+      *    ALONGSIDE THE SINGLE-SHOT s3-write-file PATH ABOVE.
+           MOVE "DEMO MULTIPART UPLOAD CONTENT" TO WS-Part-Data
+           MOVE 2 TO total-parts
+           PERFORM Multipart-Upload-Loop
+
+      *    MULTI-PART DOWNLOAD OF THE SAME OBJECT, ONE CALL PER PART
+      *    UNTIL s3-op-result=9 SIGNALS THE LAST PART.
+           PERFORM Multipart-Download-Loop
+
+      *    ENUMERATE EVERY KEY UNDER THE ARCHIVE PREFIX JUST WRITTEN
+      *    TO ABOVE.
+           MOVE "archive/" TO object-key-prefix
+           PERFORM List-Objects-Loop
+               WITH TEST AFTER UNTIL s3-op-result = 9
+
            DISPLAY "NORMAL END OF EXECUTION."
            GOBACK.
 
@@ -68,10 +199,103 @@
            DISPLAY in-rec
            .
 
+      * CHECKS OBJECT SIZE (AND, IF SUPPLIED, A CHECKSUM) BEFORE THE
+      * READ LOOP TRUSTS THE OBJECT. expected-content-length=ZERO
+      * SKIPS THE CHECK ENTIRELY (THE COMMON CASE - MOST EVENT
+      * TRIGGERS DON'T KNOW THE EXPECTED SIZE UP FRONT).
+        Verify-Object-Integrity.
+           IF expected-content-length NOT = ZERO
+               SET s3-verify-file TO TRUE
+               CALL "S3OP" using s3-request-area s3-op-result
+               PERFORM checks3-op-result
+               IF actual-content-length NOT = expected-content-length
+                   DISPLAY "S3 OBJECT FAILED INTEGRITY CHECK: "
+                           object-key
+                   CALL "FORCEABEND" using s3-op-err-msg
+               END-IF
+           END-IF
+           .
+
+      * ENUMERATES EVERY KEY UNDER object-key-prefix, FOR A BATCH
+      * RECONCILIATION DRIVER DISCOVERING FILES RATHER THAN BEING
+      * TRIGGERED BY ONE.
+        List-Objects-Loop.
+           SET s3-list-file TO TRUE
+           CALL "S3OP" using s3-request-area s3-op-result
+           PERFORM checks3-op-result
+           IF s3-op-result NOT = 9
+               ADD 1 TO WS-Listed-Key-Count
+               DISPLAY "LISTED OBJECT: " object-key
+           END-IF
+           .
+
+      * MULTI-PART UPLOAD OF A LARGE LOCAL BUFFER TO bucket-name/
+      * object-key - ONE S3OP CALL STARTS THE UPLOAD AND RETURNS
+      * upload-id, ONE CALL PER PART SENDS WS-Part-Data, AND A FINAL
+      * CALL COMPLETES IT. AVOIDS THE in-rec READ-LOOP'S
+      * RECORD-AT-A-TIME MODEL FOR GIGABYTE-SIZE ARCHIVE FILES.
+        Multipart-Upload-Loop.
+           SET s3-mpu-start TO TRUE
+           CALL "S3OP" using s3-request-area s3-op-result
+           PERFORM checks3-op-result
+           MOVE 1 TO part-number
+           SET s3-mpu-part TO TRUE
+           PERFORM Multipart-Upload-Part
+               WITH TEST AFTER UNTIL part-number > total-parts
+           SET s3-mpu-complete TO TRUE
+           CALL "S3OP" using s3-request-area s3-op-result
+           PERFORM checks3-op-result
+           .
+
+        Multipart-Upload-Part.
+           CALL "S3OP" using s3-request-area WS-Part-Data s3-op-result
+           PERFORM checks3-op-result
+           ADD 1 TO part-number
+           .
+
+      * MULTI-PART DOWNLOAD - ONE CALL PER PART INTO WS-Part-Data
+      * UNTIL s3-op-result=9 SIGNALS THE LAST PART, SAME EOF
+      * CONVENTION AS read-file.
+        Multipart-Download-Loop.
+           SET s3-mpd-part TO TRUE
+           MOVE 1 TO part-number
+           PERFORM Multipart-Download-Part
+               WITH TEST AFTER UNTIL s3-op-result = 9
+           .
+
+        Multipart-Download-Part.
+           CALL "S3OP" using s3-request-area WS-Part-Data s3-op-result
+           PERFORM checks3-op-result
+           ADD 1 TO part-number
+           .
+
+      * DERIVES THE RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG
+      * ENTRIES WITH THE REST OF THE PIPELINE, FROM TELCO_RUN_ID IF
+      * SET, ELSE A DATE/TIME-STAMP - SAME PATTERN AS TELCOBAT'S
+      * Get-Run-Id.
+        Get-Run-Id.
+           CALL "GETENVOP" USING WS-Run-Id-Env-Name WS-Run-Id-Env-Value
+                WS-Run-Id-Ge-Result
+           IF WS-Run-Id-Ge-Result < 19
+                   AND WS-Run-Id-Env-Value NOT = SPACES
+               MOVE WS-Run-Id-Env-Value TO WS-Run-Id
+           ELSE
+               STRING FUNCTION CURRENT-DATE (1:8)
+                      FUNCTION CURRENT-DATE (9:6)
+                      DELIMITED BY SIZE INTO WS-Run-Id
+           END-IF
+           .
+
       *   CHECK S3 OPERATION OUTCOME
         checks3-op-result.
-           IF s3-op-result >= 10 THEN 
+           IF s3-op-result >= 10 THEN
+             MOVE "S3TSAMPL" TO audit-log-program
+             MOVE command TO audit-log-operation
+             MOVE s3-op-result TO audit-log-result-code
+             PERFORM Write-Audit-Record
              MOVE s3-op-result TO s3-op-result-as-str
              DISPLAY s3-op-res-displ
-             CALL "FORCEABEND" using s3-op-err-msg 
-           END-IF. 
+             CALL "FORCEABEND" using s3-op-err-msg
+           END-IF.
+
+        COPY OPAUDITW.
