@@ -0,0 +1,25 @@
+       Checksqs-op-result.
+           IF sqs-op-result NOT = 0 AND sqs-op-result NOT = 4
+               MOVE "SQSBULK" TO audit-log-program
+               MOVE command TO audit-log-operation
+               MOVE sqs-op-result TO audit-log-result-code
+               PERFORM Write-Audit-Record
+           END-IF
+           EVALUATE sqs-op-result
+               WHEN 0
+                   CONTINUE
+               WHEN 4
+                   DISPLAY "NO MORE MESSAGES IN QUEUE/STACK."
+               WHEN 1
+                   DISPLAY "EMPTY QUEUE NAME."
+               WHEN 2
+                   DISPLAY "QUEUE NAME DOESN'T EXIST."
+               WHEN 3
+                   DISPLAY "QUEUE NAME ALREADY EXISTS."
+               WHEN 18
+                   DISPLAY "INVALID REGION."
+               WHEN 20
+                   MOVE sqs-op-result TO sqs-op-result-as-str
+                   DISPLAY sqs-op-res-displ
+                   CALL "FORCEABEND" using sqs-op-err-msg
+           END-EVALUATE.
