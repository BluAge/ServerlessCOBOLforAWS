@@ -1,29 +1,39 @@
        Identification Division.
        Program-ID. SQSBSAMPLE.
       ******************************************************************
-      *  BLU AGE SERVERLESS COBOL - AWS SQS EXTENSION - SAMPLE PROGRAM    
+      *  BLU AGE SERVERLESS COBOL - AWS SQS EXTENSION - SAMPLE PROGRAM
       *  OBJECT: DEMONSTRATING SQS BULK MESSAGE OPERATIONS:
-      *  - BULK RECEIVE MESSAGE
-      *    |__ ATOMIC MESSAGE PULL FROM STACKED MESSAGES
-      *  - STACKING ATOMIC MESSAGE FOR BULK SEND
+      *  - BULK RECEIVE MESSAGE (LONG-POLLED, BATCH-DELETED ONCE READ)
+      *    |__ ATOMIC MESSAGE PULL FROM STACKED MESSAGES (DEDUPED)
+      *  - STACKING ATOMIC MESSAGE FOR BULK SEND, CHUNKED INTO
+      *    10-MESSAGE BATCHES WITH PER-MESSAGE SEND RESULTS
       *  - BULK SEND MESSAGE
       *  (C) BLU AGE 2019 - ALL RIGHTS RESERVED
-      ******************************************************************  
+      ******************************************************************
        Environment Division.
        Input-Output Section.
+       File-Control.
+           Select Audit-Log-File Assign To "OPAUDIT"
+               Organization Is Sequential.
 
        Data Division.
+       File Section.
+       FD  Audit-Log-File.
+       COPY OPAUDIT.
+
        Working-Storage Section.
 
        01 msg-body      Pic X(32).
        01 msg-body-header PIC X(20) VALUE 'THIS IS MSG NUMBER #'.
 
        01 sqs-op-result  PIC 9(2) BINARY.
+       01 ge-op-result   PIC 9(2) BINARY.
 
       * MSG LOOP COUNTER
-       01 msgct PIC 9(3) BINARY.
+       01 msgct PIC 9(4) BINARY.
        01 msgctstr PIC X(3).
        01 msg-sent-cnt PIC X(9).
+       01 WS-Total-Sent-Count PIC 9(4) BINARY VALUE ZERO.
        01 msg-rcv-cnt PIC 9(4) BINARY VALUE 0.
        01 msg-rcv-cnt-str PIC X(4).
        01 msg-pul-cnt PIC 9(4) BINARY VALUE 0.
@@ -31,75 +41,159 @@
        01 msg-del-cnt PIC 9(4) BINARY VALUE 0.
        01 msg-del-cnt-str PIC X(4).
 
+      * HOW MANY MESSAGES TO STACK/SEND, FROM THE STACK_MESSAGE_COUNT
+      * ENV VAR (GETENVOP CONVENTION), DEFAULTING TO THE PREVIOUSLY
+      * HARDCODED 100 IF UNSET SO EXISTING DEPLOYMENTS SEE NO CHANGE.
+       01 stack-count-var-name PIC X(19) VALUE "STACK_MESSAGE_COUNT".
+       01 stack-count-as-str PIC X(4) VALUE SPACES.
+       01 stack-msg-count PIC 9(4) BINARY VALUE 100.
+
+       01 wait-time-var-name PIC X(22) VALUE "SQS_RECEIVE_WAIT_SECS".
+       01 wait-time-as-str PIC X(2) VALUE SPACES.
+
+      * DEDUP TRACKING ACROSS pull-loop CYCLES - A PULL THAT RETURNS A
+      * MESSAGE BODY ALREADY SEEN THIS RUN IS DELETED WITHOUT BEING
+      * COUNTED OR REPROCESSED, AS IF STACKING/REDELIVERY HANDED THE
+      * SAME ITEM BACK TWICE.
+       01 WS-Pulled-Count PIC 9(4) BINARY VALUE ZERO.
+       01 WS-Pulled-Table occurs 500 times indexed by pulled-idx.
+          05 WS-Pulled-Body PIC X(32).
+       01 WS-Duplicate-Pull-Flag PIC X(1) VALUE 'N'.
+          88 Duplicate-Pull VALUE 'Y'.
+
+      * RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG ENTRIES WITH THE
+      * REST OF THE PIPELINE - SAME TELCO_RUN_ID/GETENVOP CONVENTION AS
+      * TELCOBAT'S Get-Run-Id.
+       01 WS-Run-Id             PIC X(15)   VALUE SPACES.
+       01 WS-Run-Id-Env-Name    PIC X(32)   VALUE "TELCO_RUN_ID".
+       01 WS-Run-Id-Env-Value   PIC X(32)   VALUE SPACES.
+       01 WS-Run-Id-Ge-Result   PIC 9(2)    BINARY.
+
       * SQS OPERATION CHECK OUTCOME RES
-       COPY SQSCHKRES
-      * SQS REQUEST AREA 
-       COPY SQSRQA
+       COPY SQSCHKRES.
+      * SQS REQUEST AREA
+       COPY SQSRQA.
 
        procedure division.
 
        Main.
+           PERFORM Get-Run-Id
            MOVE SPACES TO msg-body
            MOVE "testlambdaout" to queue-name
            MOVE "eu-central-1" to aws-region
-           SET sqs-stack-single-message TO TRUE
+           PERFORM get-config-from-env
            DISPLAY "1- Stacking"
 
-      * STACK MESSAGES TO BE SENT (LOOP)
-        PERFORM VARYING msgct FROM 1 BY 1 UNTIL msgct=101
-          MOVE msgct TO msgctstr
-          MOVE SPACES TO msg-body
-          STRING msg-body-header DELIMITED BY ':'
-                 msgctstr DELIMITED BY ':' INTO msg-body
-      *   DISPLAY "msg body to be stacked: " msg-body        
-          CALL "SQSOP" using sqs-request-area msg-body sqs-op-result
-          PERFORM Checksqs-op-result
-        END-PERFORM
-
-      * SEND ALL STACKED MESSAGES TO QUEUE
-        SET sqs-send-multiple-messages TO TRUE.
-        DISPLAY "2 - Sending stacked messages"
-        CALL "SQSOP" using sqs-request-area sqs-op-result
-        PERFORM Checksqs-op-result
-        MOVE sqs-sent-messages-count TO msg-sent-cnt
-        DISPLAY "Number of sent messages: " msg-sent-cnt
+      * STACK MESSAGES TO BE SENT, FLUSHING A SEND-MULTIPLE BATCH
+      * EVERY 10 MESSAGES (THE REAL SQS BATCH CEILING) INSTEAD OF
+      * STACKING THE WHOLE RUN'S WORTH BEFORE ONE GIANT SEND
+           PERFORM Stack-One-Message
+               VARYING msgct FROM 1 BY 1
+               UNTIL msgct > stack-msg-count
+           IF FUNCTION MOD(stack-msg-count, 10) NOT = 0
+               PERFORM Flush-Send-Batch
+           END-IF
+           MOVE WS-Total-Sent-Count TO msg-sent-cnt
+           DISPLAY "Total sent messages: " msg-sent-cnt
 
-      * READ ALL SEND MESSAGES AGAIN
-        SET sqs-receive-multiple-messages TO TRUE
-        DISPLAY "3 - Receiving sent messages"
-        MOVE 10 TO sqs-max-number-of-messages
-        MOVE 30 TO sqs-visibility-timeout
-        PERFORM read-loop WITH TEST AFTER 
-           UNTIL sqs-received-messages-count=0
-        MOVE msg-rcv-cnt TO msg-rcv-cnt-str
-        DISPLAY "Number or read messages: " msg-rcv-cnt-str
+      * READ ALL SENT MESSAGES AGAIN (LONG-POLLED), BATCH-DELETING
+      * EVERY PAGE ONCE READ SO THEY DON'T REAPPEAR AFTER VISIBILITY
+      * TIMEOUT EXPIRES
+           SET sqs-receive-multiple-messages TO TRUE
+           DISPLAY "3 - Receiving sent messages"
+           MOVE 10 TO sqs-max-number-of-messages
+           MOVE 30 TO sqs-visibility-timeout
+           PERFORM read-loop WITH TEST AFTER
+              UNTIL sqs-received-messages-count=0
+           MOVE msg-rcv-cnt TO msg-rcv-cnt-str
+           DISPLAY "Number or read messages: " msg-rcv-cnt-str
 
       * LOOP PULLING FROM THE STACK
-        DISPLAY "4 - PULLING IN A LOOP "
-        PERFORM pull-loop WITH TEST AFTER
-          UNTIL sqs-op-result = 4 OR sqs-op-result=20
-        MOVE msg-pul-cnt TO msg-pul-cnt-str
-        MOVE msg-del-cnt TO msg-del-cnt-str
-        DISPLAY "Pulled " msg-pul-cnt-str " messages."
-        DISPLAY "Deleted " msg-del-cnt-str " pulled messages."
-        DISPLAY "Normal End of EXECUTION."
-        GOBACK.
-        .
+           DISPLAY "4 - PULLING IN A LOOP "
+           PERFORM pull-loop WITH TEST AFTER
+             UNTIL sqs-op-result = 4 OR sqs-op-result=20
+           MOVE msg-pul-cnt TO msg-pul-cnt-str
+           MOVE msg-del-cnt TO msg-del-cnt-str
+           DISPLAY "Pulled " msg-pul-cnt-str " messages."
+           DISPLAY "Deleted " msg-del-cnt-str " pulled messages."
+           DISPLAY "Normal End of EXECUTION."
+           GOBACK.
+         .
        COPY SQSCHK.
 
+      * PICK UP THE STACK SIZE AND LONG-POLL WAIT TIME FROM THE
+      * ENVIRONMENT, FALLING BACK TO THE PRIOR HARDCODED BEHAVIOUR
+      * WHEN EITHER IS UNSET
+       get-config-from-env.
+           CALL "GETENVOP" using stack-count-var-name
+                                 stack-count-as-str
+                                 ge-op-result
+           IF stack-count-as-str NOT = SPACES
+               MOVE stack-count-as-str TO stack-msg-count
+           END-IF
+           CALL "GETENVOP" using wait-time-var-name
+                                 wait-time-as-str
+                                 ge-op-result
+           IF wait-time-as-str NOT = SPACES
+               MOVE wait-time-as-str TO sqs-wait-time-seconds
+           END-IF
+        .
+
+      * STACK ONE MESSAGE, FLUSHING A SEND-MULTIPLE BATCH EVERY TIME
+      * 10 MESSAGES HAVE BEEN STAGED
+       Stack-One-Message.
+           MOVE msgct TO msgctstr
+           MOVE SPACES TO msg-body
+           STRING msg-body-header DELIMITED BY ':'
+                  msgctstr DELIMITED BY ':' INTO msg-body
+           SET sqs-stack-single-message TO TRUE
+           CALL "SQSOP" using sqs-request-area msg-body sqs-op-result
+           PERFORM Checksqs-op-result
+           IF FUNCTION MOD(msgct, 10) = 0
+               PERFORM Flush-Send-Batch
+           END-IF
+        .
+
+      * SEND EVERY MESSAGE STAGED SINCE THE LAST FLUSH AND REPORT
+      * EACH ONE'S INDIVIDUAL OUTCOME FROM batch-send-results
+       Flush-Send-Batch.
+           SET sqs-send-multiple-messages TO TRUE
+           CALL "SQSOP" using sqs-request-area sqs-op-result
+           PERFORM Checksqs-op-result
+           ADD sqs-sent-messages-count TO WS-Total-Sent-Count
+           PERFORM Display-One-Send-Result
+               VARYING bsr-idx FROM 1 BY 1
+               UNTIL bsr-idx > batch-send-result-count
+        .
+
+       Display-One-Send-Result.
+           IF batch-send-result-code(bsr-idx) NOT = ZERO
+               DISPLAY "SEND FAILED FOR BATCHED MESSAGE #" bsr-idx
+                       " RESULT " batch-send-result-code(bsr-idx)
+           END-IF
+        .
+
        pull-loop.
        MOVE SPACES TO sqs-message-receipt-handle
-       MOVE SPACES TO msg-body 
+       MOVE SPACES TO msg-body
        SET sqs-pull-single-message TO TRUE
       * PULL ATOMIC MESSAGE
        CALL "SQSOP" using sqs-request-area msg-body sqs-op-result
        PERFORM Checksqs-op-result
        IF sqs-op-result NOT EQUAL 4
-         ADD 1 TO msg-pul-cnt
+         PERFORM Check-Duplicate-Pull
+         IF Duplicate-Pull
+           DISPLAY "DUPLICATE PULL IGNORED: " msg-body
+         ELSE
+           ADD 1 TO msg-pul-cnt
+           ADD 1 TO WS-Pulled-Count
+           SET pulled-idx TO WS-Pulled-Count
+           MOVE msg-body TO WS-Pulled-Body(pulled-idx)
       * DISPLAY MSG
-         DISPLAY "Pulled Message content " msg-body
-         DISPLAY "Pulled Message Receipt Handle :" 
-         DISPLAY sqs-message-receipt-handle
+           DISPLAY "Pulled Message content " msg-body
+           DISPLAY "Pulled Message Receipt Handle :"
+           DISPLAY sqs-message-receipt-handle
+         END-IF
        END-IF
       * THEN DELETE IT (ONLY IF VALID RECEIPT HANDLE)
        IF sqs-op-result NOT EQUAL 4
@@ -110,9 +204,62 @@
        END-IF
        .
 
+      * SKIP THE BODY-COMPARE WHEN THIS IS THE FIRST PULL
+       Check-Duplicate-Pull.
+           MOVE 'N' TO WS-Duplicate-Pull-Flag
+           IF WS-Pulled-Count > ZERO
+               PERFORM Compare-One-Pulled-Body
+                   VARYING pulled-idx FROM 1 BY 1
+                   UNTIL pulled-idx > WS-Pulled-Count
+                      OR Duplicate-Pull
+           END-IF
+        .
+
+       Compare-One-Pulled-Body.
+           IF WS-Pulled-Body(pulled-idx) = msg-body
+               SET Duplicate-Pull TO TRUE
+           END-IF
+        .
+
        read-loop.
+        SET sqs-receive-multiple-messages TO TRUE
         CALL "SQSOP" using sqs-request-area sqs-op-result
         PERFORM Checksqs-op-result
         ADD sqs-received-messages-count TO msg-rcv-cnt
+        IF sqs-received-messages-count > 0
+            MOVE sqs-received-messages-count TO batch-delete-count
+            PERFORM Stage-One-Received-Handle
+                VARYING rrh-idx FROM 1 BY 1
+                UNTIL rrh-idx > sqs-received-messages-count
+            SET sqs-delete-multiple-messages TO TRUE
+            CALL "SQSOP" using sqs-request-area sqs-op-result
+            PERFORM Checksqs-op-result
+        END-IF
         .
 
+      * COPIES ONE PAGE'S RECEIVED-RECEIPT-HANDLES ENTRY INTO THE
+      * MATCHING batch-delete-receipt-handles SLOT SO THE WHOLE PAGE
+      * IS DELETED IN ONE DELM CALL INSTEAD OF ONE PER MESSAGE.
+       Stage-One-Received-Handle.
+           MOVE received-receipt-handle(rrh-idx)
+               TO batch-delete-receipt-handle(rrh-idx)
+           .
+
+      * DERIVES THE RUN-ID CORRELATING THIS INVOCATION'S AUDIT-LOG
+      * ENTRIES WITH THE REST OF THE PIPELINE, FROM TELCO_RUN_ID IF
+      * SET, ELSE A DATE/TIME-STAMP - SAME PATTERN AS TELCOBAT'S
+      * Get-Run-Id.
+       Get-Run-Id.
+           CALL "GETENVOP" USING WS-Run-Id-Env-Name WS-Run-Id-Env-Value
+                WS-Run-Id-Ge-Result
+           IF WS-Run-Id-Ge-Result < 19
+                   AND WS-Run-Id-Env-Value NOT = SPACES
+               MOVE WS-Run-Id-Env-Value TO WS-Run-Id
+           ELSE
+               STRING FUNCTION CURRENT-DATE (1:8)
+                      FUNCTION CURRENT-DATE (9:6)
+                      DELIMITED BY SIZE INTO WS-Run-Id
+           END-IF
+           .
+
+       COPY OPAUDITW.
